@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX10.
+       AUTHOR. Guilherme, Nirley, Renato.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+       SECURITY. NAO TEM
+      *EX10 cruza o criterio de sexo do EX04 com o calculo de media
+      *do EX07 (mesmos pesos 1,1,1,2 das quatro notas), lendo direto
+      *CADALU.DAT e acumulando quantidade e media por sexo num
+      *relatorio unico (CADXGEN.DAT) em vez de dois relatorios
+      *separados olhando so para um dos dois criterios.
+      *MODIFICACAO 08/08/2026 - SEXO-ENT minusculo ("m"/"f") caia no
+      *total de fora do criterio em vez de contar no sexo certo;
+      *GRAVACAO agora normaliza para maiusculo antes do teste, como
+      *ja faz o EX03/EX04/EX07 com o mesmo campo.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DELL.
+       OBJECT-COMPUTER. DELL.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADALU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADXGEN ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADALU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU.DAT".
+
+       01 REG-ENT.
+           02 COD-ENT PIC 9(05).
+           02 NOME-ENT PIC X(20).
+           02 NOTA1-ENT PIC 9(2)V99.
+           02 NOTA2-ENT PIC 9(2)V99.
+           02 NOTA3-ENT PIC 9(2)V99.
+           02 NOTA4-ENT PIC 9(2)V99.
+           02 SEXO-ENT PIC X(1).
+           02 FALTAS-ENT PIC 9(2).
+
+      *CADXGEN.DAT = quantidade de alunos e media da turma por sexo.
+       FD CADXGEN
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADXGEN.DAT".
+
+       01 REG-XGEN PIC X(50).
+
+       WORKING-STORAGE SECTION.
+           77 FIM-ARQ PIC X(03) VALUE "NAO".
+           77 MEDIA PIC 9(02)V99 VALUE 0.
+           77 PESO1-NOTA PIC 9(1) VALUE 1.
+           77 PESO2-NOTA PIC 9(1) VALUE 1.
+           77 PESO3-NOTA PIC 9(1) VALUE 1.
+           77 PESO4-NOTA PIC 9(1) VALUE 2.
+           77 SOMA-PESOS PIC 9(1) VALUE 5.
+           77 CONT-LIDOS PIC 9(07) VALUE 0.
+           77 CONT-FORA PIC 9(07) VALUE 0.
+
+           01 TAB-SEXO.
+               02 QTD-SEXOS PIC 9(01) VALUE 0.
+               02 SEXO-LINHA OCCURS 2 TIMES INDEXED BY IX-SEXO.
+                   03 SEXO-TAB PIC X(01).
+                   03 QTD-TAB PIC 9(05) VALUE 0.
+                   03 SOMA-TAB PIC 9(7)V99 VALUE 0.
+
+           01 LINHA-XGEN.
+               02 FILLER PIC X(07) VALUE "SEXO - ".
+               02 LX-SEXO PIC X(01).
+               02 FILLER PIC X(15) VALUE "  ALUNOS.....: ".
+               02 LX-QTDE PIC ZZZZ9.
+               02 FILLER PIC X(15) VALUE "  MEDIA TURMA: ".
+               02 LX-MEDIA PIC ZZ,99.
+
+       PROCEDURE DIVISION.
+
+       PGM-EX10.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+               UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADALU
+           OUTPUT CADXGEN.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ CADALU
+               AT END
+               MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO CONT-LIDOS.
+
+       PRINCIPAL.
+           PERFORM GRAVACAO.
+           PERFORM LEITURA.
+
+      *BUSCA-SEXO varre a tabela de sexos ja vistos, ate achar o sexo
+      *do aluno atual ou chegar ao fim da tabela.
+       BUSCA-SEXO.
+           SET IX-SEXO UP BY 1.
+
+      *ACUMULA-SEXO soma a quantidade e a media ponderada do aluno
+      *atual na entrada do sexo correspondente, criando uma entrada
+      *nova na tabela quando o sexo ainda nao apareceu.
+       ACUMULA-SEXO.
+           SET IX-SEXO TO 1.
+           PERFORM BUSCA-SEXO
+               UNTIL IX-SEXO > QTD-SEXOS
+                  OR SEXO-ENT EQUAL SEXO-TAB (IX-SEXO).
+           IF IX-SEXO > QTD-SEXOS
+               ADD 1 TO QTD-SEXOS
+               MOVE SEXO-ENT TO SEXO-TAB (QTD-SEXOS)
+               MOVE 0 TO QTD-TAB (QTD-SEXOS)
+               MOVE 0 TO SOMA-TAB (QTD-SEXOS)
+               SET IX-SEXO TO QTD-SEXOS.
+           ADD 1 TO QTD-TAB (IX-SEXO).
+           ADD MEDIA TO SOMA-TAB (IX-SEXO).
+
+      *GRAVACAO calcula a media ponderada das quatro notas (mesmos
+      *pesos do EX07) e acumula por sexo; so M e F entram na tabela,
+      *qualquer outro valor vai para o total de fora do criterio.
+       GRAVACAO.
+           COMPUTE MEDIA = (NOTA1-ENT * PESO1-NOTA
+                          + NOTA2-ENT * PESO2-NOTA
+                          + NOTA3-ENT * PESO3-NOTA
+                          + NOTA4-ENT * PESO4-NOTA) / SOMA-PESOS.
+           IF SEXO-ENT EQUAL "m"
+               MOVE "M" TO SEXO-ENT
+           ELSE IF SEXO-ENT EQUAL "f"
+               MOVE "F" TO SEXO-ENT
+           END-IF.
+           IF SEXO-ENT EQUAL "M" OR SEXO-ENT EQUAL "F"
+               PERFORM ACUMULA-SEXO
+           ELSE
+               ADD 1 TO CONT-FORA.
+
+      *GRAVA-LINHA-XGEN escreve uma linha de CADXGEN.DAT por sexo
+      *acumulado na tabela, com a quantidade e a media da turma.
+       GRAVA-LINHA-XGEN.
+           MOVE SEXO-TAB (IX-SEXO) TO LX-SEXO.
+           MOVE QTD-TAB (IX-SEXO) TO LX-QTDE.
+           COMPUTE LX-MEDIA ROUNDED = SOMA-TAB (IX-SEXO)
+                                     / QTD-TAB (IX-SEXO).
+           MOVE LINHA-XGEN TO REG-XGEN.
+           WRITE REG-XGEN.
+           SET IX-SEXO UP BY 1.
+
+       TERMINO.
+           SET IX-SEXO TO 1.
+           PERFORM GRAVA-LINHA-XGEN
+               UNTIL IX-SEXO > QTD-SEXOS.
+           CLOSE CADALU
+                 CADXGEN.
+           DISPLAY "EX10 - REGISTROS LIDOS.....: " CONT-LIDOS.
+           DISPLAY "EX10 - FORA DO CRITERIO SEXO: " CONT-FORA.
