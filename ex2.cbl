@@ -5,6 +5,37 @@
        DATE-WRITTEN. 15/08/2023.
        DATE-COMPILED.
        SECURITY. NAO TEM
+      *MODIFICACAO 08/08/2026 - suporte a reinicio: o programa aceita
+      *na linha de comando a quantidade de registros de CADALU a
+      *pular (ja processados numa rodada anterior) e grava um
+      *checkpoint periodico em EX02.CKP com a posicao atual.
+      *MODIFICACAO 08/08/2026 - deteccao de NUMERO-LU repetido,
+      *gravando as matriculas duplicadas em CADDUP.DAT.
+      *MODIFICACAO 08/08/2026 - segundo parametro de linha de
+      *comando "CSV" liga a gravacao de CADATU.CSV, copia de
+      *CADATU separada por virgula.
+      *MODIFICACAO 08/08/2026 - relatorio de matriculas por ano de
+      *nascimento (CADANO.DAT), acumulado numa tabela em memoria ja
+      *que CADALU nao chega ordenado por ano.
+      *MODIFICACAO 08/08/2026 - totais de controle (lidos, gravados e
+      *duplicados) exibidos no console ao final da rodada.
+      *MODIFICACAO 08/08/2026 - idade calculada a partir de
+      *DATA-NASCIMENTO-LU e data do sistema, gravada em CADATU junto
+      *com um indicador de aluno completando 18 anos no ano corrente.
+      *MODIFICACAO 08/08/2026 - SEXO-LU agora e copiado para CADATU
+      *(SEXO-TU) em vez de ser descartado na gravacao.
+      *MODIFICACAO 08/08/2026 - num reinicio (WS-PULA > 0) os arquivos
+      *de saida passam a abrir em EXTEND em vez de OUTPUT, para nao
+      *truncar o que uma rodada anterior ja gravou. O checkpoint
+      *tambem passa a ser gravado depois da gravacao do registro (nao
+      *mais so depois da leitura), para nao marcar como concluido um
+      *registro que ainda nao foi escrito.
+      *MODIFICACAO 08/08/2026 - TAB-MATRICULAS e TAB-ANOS, por serem
+      *tabelas em memoria, ficavam vazias num reinicio: PULA-REGISTROS
+      *passa a repetir sobre o registro pulado a mesma verificacao de
+      *duplicidade e o mesmo acumulo por ano de GRAVACAO (sem regravar
+      *nenhum arquivo), para as duas tabelas voltarem a refletir a
+      *rodada inteira antes do processamento principal retomar.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -18,13 +49,21 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADATU ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCKP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADDUP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCSV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADANO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD CADALU
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADALU.DAT".
-       
+
        01 REG-ENT.
            02 NUMERO-LU PIC 9(05).
            02 NOME-LU PIC X(20).
@@ -44,42 +83,280 @@
                03 DD-TU PIC 9(2).
                03 MM-TU PIC 99.
                03 AAAA-TU PIC 9(04).
+           02 IDADE-TU PIC 9(03).
+           02 FAZ18-TU PIC X(03).
+           02 SEXO-TU PIC X(01).
+
+       FD CADCKP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "EX02.CKP".
+
+       01 REG-CKP.
+           02 CKP-CONT PIC 9(07).
+
+      *CADDUP.DAT = relatorio de matriculas repetidas em CADALU,
+      *para a secretaria corrigir a fonte dos dados.
+       FD CADDUP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADDUP.DAT".
+
+       01 REG-DUP.
+           02 NUMERO-DUP PIC 9(05).
+           02 NOME-DUP PIC X(20).
+
+      *CADATU.CSV = copia de CADATU separada por virgula.
+       FD CADCSV
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU.CSV".
+
+       01 REG-CSV PIC X(60).
+
+      *CADANO.DAT = quantidade de alunos matriculados por ano de
+      *nascimento.
+       FD CADANO
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADANO.DAT".
+
+       01 REG-ANO PIC X(40).
 
        WORKING-STORAGE SECTION.
            77 FIM-ARQ PIC X(03) VALUE "NAO".
+           77 WS-PARM-LINHA PIC X(20) VALUE SPACE.
+           77 WS-PARM PIC X(07) VALUE SPACE.
+           77 WS-PARM2 PIC X(03) VALUE SPACE.
+           77 CSV-FLAG PIC X(03) VALUE "NAO".
+           77 WS-PULA PIC 9(07) VALUE 0.
+           77 CONT-PULAR PIC 9(07) VALUE 0.
+           77 CONT-LIDOS PIC 9(07) VALUE 0.
+           77 CONT-CKP PIC 9(02) VALUE 0.
+           77 ACHOU-DUP PIC X(03) VALUE "NAO".
+           77 CONT-SAI PIC 9(07) VALUE 0.
+           77 CONT-DUP PIC 9(07) VALUE 0.
+           77 WS-DATA-SISTEMA PIC 9(08) VALUE 0.
+           77 WS-ANO-SISTEMA PIC 9(04) VALUE 0.
+           77 WS-IDADE PIC 9(03) VALUE 0.
+           77 CONT-FAZ18 PIC 9(07) VALUE 0.
+
+           01 TAB-MATRICULAS.
+               02 QTD-MATRICULAS PIC 9(05) VALUE 0.
+               02 MATRICULA-TAB OCCURS 2000 TIMES
+                  INDEXED BY IX-MAT
+                  PIC 9(05).
+
+           01 TAB-ANOS.
+               02 QTD-ANOS PIC 9(03) VALUE 0.
+               02 ANO OCCURS 100 TIMES INDEXED BY IX-ANO.
+                   03 ANO-TAB PIC 9(04).
+                   03 QTD-ANO-TAB PIC 9(05) VALUE 0.
+
+           01 LINHA-ANO.
+               02 FILLER PIC X(17) VALUE "ANO NASCIMENTO - ".
+               02 LA-ANO PIC 9999.
+               02 FILLER PIC X(14) VALUE "  MATRICULAS..".
+               02 LA-QTDE PIC ZZZZ9.
 
        PROCEDURE DIVISION.
 
        PGM-EX02.
            PERFORM INICIO.
-           PERFORM PRINCIPAL 
+           PERFORM PRINCIPAL
                UNTIL FIM-ARQ EQUAL "SIM".
            PERFORM TERMINO.
            STOP RUN.
 
        INICIO.
-           OPEN INPUT CADALU
-           OUTPUT CADATU.
+           ACCEPT WS-PARM-LINHA FROM COMMAND-LINE.
+           UNSTRING WS-PARM-LINHA DELIMITED BY SPACE
+               INTO WS-PARM WS-PARM2.
+           IF WS-PARM IS NUMERIC
+               MOVE WS-PARM TO WS-PULA.
+           IF WS-PARM2 EQUAL "CSV"
+               MOVE "SIM" TO CSV-FLAG.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-DATA-SISTEMA (1:4) TO WS-ANO-SISTEMA.
+           OPEN INPUT CADALU.
+           IF WS-PULA > 0
+               OPEN EXTEND CADATU
+               EXTEND CADDUP
+           ELSE
+               OPEN OUTPUT CADATU
+               OUTPUT CADDUP
+           END-IF.
+           IF CSV-FLAG EQUAL "SIM"
+               IF WS-PULA > 0
+                   OPEN EXTEND CADCSV
+               ELSE
+                   OPEN OUTPUT CADCSV
+               END-IF
+           END-IF.
            PERFORM LEITURA.
-       
+           PERFORM PULA-REGISTROS
+               UNTIL CONT-PULAR NOT< WS-PULA
+                  OR FIM-ARQ EQUAL "SIM".
+
+      *PULA-REGISTROS repete sobre o registro pulado a mesma
+      *verificacao de duplicidade e o mesmo acumulo por ano de
+      *GRAVACAO (sem gravar nada, ja gravado numa rodada anterior),
+      *para TAB-MATRICULAS e TAB-ANOS voltarem a refletir a rodada
+      *inteira antes do processamento principal retomar.
+       PULA-REGISTROS.
+           PERFORM ACUMULA-ESTADO.
+           ADD 1 TO CONT-PULAR.
+           PERFORM LEITURA.
+
        LEITURA.
            READ CADALU
-               AT END 
+               AT END
                MOVE "SIM" TO FIM-ARQ.
-               
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO CONT-LIDOS
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CADCKP.
+           MOVE CONT-LIDOS TO CKP-CONT.
+           WRITE REG-CKP.
+           CLOSE CADCKP.
+
        PRINCIPAL.
            PERFORM GRAVACAO.
+           ADD 1 TO CONT-CKP.
+           IF CONT-CKP EQUAL 50
+               PERFORM GRAVA-CHECKPOINT
+               MOVE 0 TO CONT-CKP
+           END-IF.
            PERFORM LEITURA.
 
+      *BUSCA-MATRICULA varre a tabela de matriculas ja vistas; se
+      *achar igual a NUMERO-LU, o registro atual e duplicado.
+       BUSCA-MATRICULA.
+           SET IX-MAT UP BY 1.
+
+      *BUSCA-ANO varre a tabela de anos de nascimento ja vistos, ate
+      *achar o ano do aluno atual ou chegar ao fim da tabela.
+       BUSCA-ANO.
+           SET IX-ANO UP BY 1.
+
+      *ACUMULA-ANO soma 1 na contagem do ano de AAAA-LU, criando uma
+      *entrada nova na tabela quando o ano ainda nao apareceu.
+       ACUMULA-ANO.
+           SET IX-ANO TO 1.
+           PERFORM BUSCA-ANO
+               UNTIL IX-ANO > QTD-ANOS
+                  OR AAAA-LU EQUAL ANO-TAB (IX-ANO).
+           IF IX-ANO > QTD-ANOS
+               ADD 1 TO QTD-ANOS
+               MOVE AAAA-LU TO ANO-TAB (QTD-ANOS)
+               MOVE 0 TO QTD-ANO-TAB (QTD-ANOS)
+               SET IX-ANO TO QTD-ANOS.
+           ADD 1 TO QTD-ANO-TAB (IX-ANO).
+
+      *CALCULA-IDADE obtem a idade do aluno pelo ano de nascimento e
+      *ano do sistema, e marca FAZ18-TU quando o ano corrente e o ano
+      *em que o aluno completa 18 anos.
+       CALCULA-IDADE.
+           COMPUTE WS-IDADE = WS-ANO-SISTEMA - AAAA-LU.
+           MOVE WS-IDADE TO IDADE-TU.
+           IF WS-IDADE EQUAL 18
+               MOVE "SIM" TO FAZ18-TU
+               ADD 1 TO CONT-FAZ18
+           ELSE
+               MOVE "NAO" TO FAZ18-TU.
+
+      *ACUMULA-ESTADO repete a verificacao de duplicidade e o acumulo
+      *por ano de GRAVACAO sobre o registro atual, so para recompor
+      *TAB-MATRICULAS/TAB-ANOS num reinicio; nao grava nada, pois o
+      *registro ja foi gravado numa rodada anterior.
+       ACUMULA-ESTADO.
+           MOVE "NAO" TO ACHOU-DUP.
+           SET IX-MAT TO 1.
+           PERFORM BUSCA-MATRICULA
+               UNTIL IX-MAT > QTD-MATRICULAS
+                  OR NUMERO-LU EQUAL MATRICULA-TAB (IX-MAT).
+           IF IX-MAT NOT> QTD-MATRICULAS
+               MOVE "SIM" TO ACHOU-DUP.
+
+           IF ACHOU-DUP NOT EQUAL "SIM"
+               ADD 1 TO QTD-MATRICULAS
+               MOVE NUMERO-LU TO MATRICULA-TAB (QTD-MATRICULAS)
+               PERFORM ACUMULA-ANO.
+
        GRAVACAO.
-           MOVE NUMERO-LU TO NUMERO-TU.
-           MOVE NOME-LU TO NOME-TU.
-           MOVE DATA-NASCIMENTO-LU TO DATA-NASCIMENTO-TU
-           MOVE DD-LU TO DD-TU.
-           MOVE MM-LU TO MM-TU.
-           MOVE AAAA-LU TO AAAA-TU.
-           WRITE REG-SAI.
-           
+           MOVE "NAO" TO ACHOU-DUP.
+           SET IX-MAT TO 1.
+           PERFORM BUSCA-MATRICULA
+               UNTIL IX-MAT > QTD-MATRICULAS
+                  OR NUMERO-LU EQUAL MATRICULA-TAB (IX-MAT).
+           IF IX-MAT NOT> QTD-MATRICULAS
+               MOVE "SIM" TO ACHOU-DUP.
+
+           IF ACHOU-DUP EQUAL "SIM"
+               MOVE NUMERO-LU TO NUMERO-DUP
+               MOVE NOME-LU TO NOME-DUP
+               WRITE REG-DUP
+               ADD 1 TO CONT-DUP
+           ELSE
+               ADD 1 TO QTD-MATRICULAS
+               MOVE NUMERO-LU TO MATRICULA-TAB (QTD-MATRICULAS)
+               MOVE NUMERO-LU TO NUMERO-TU
+               MOVE NOME-LU TO NOME-TU
+               MOVE DATA-NASCIMENTO-LU TO DATA-NASCIMENTO-TU
+               MOVE DD-LU TO DD-TU
+               MOVE MM-LU TO MM-TU
+               MOVE AAAA-LU TO AAAA-TU
+               MOVE SEXO-LU TO SEXO-TU
+               PERFORM CALCULA-IDADE
+               WRITE REG-SAI
+               ADD 1 TO CONT-SAI
+               PERFORM ACUMULA-ANO
+               IF CSV-FLAG EQUAL "SIM"
+                   PERFORM GRAVA-CSV
+               END-IF.
+
+      *GRAVA-CSV escreve a mesma linha de CADATU em formato CSV.
+       GRAVA-CSV.
+           STRING '"' DELIMITED BY SIZE
+                  NOME-TU DELIMITED BY SIZE
+                  '",' DELIMITED BY SIZE
+                  NUMERO-TU DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  DD-TU DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  MM-TU DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  AAAA-TU DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  IDADE-TU DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FAZ18-TU DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  SEXO-TU DELIMITED BY SIZE
+               INTO REG-CSV.
+           WRITE REG-CSV.
+
+      *GRAVA-LINHA-ANO escreve uma linha de CADANO.DAT por ano de
+      *nascimento acumulado na tabela.
+       GRAVA-LINHA-ANO.
+           MOVE ANO-TAB (IX-ANO) TO LA-ANO.
+           MOVE QTD-ANO-TAB (IX-ANO) TO LA-QTDE.
+           MOVE LINHA-ANO TO REG-ANO.
+           WRITE REG-ANO.
+           SET IX-ANO UP BY 1.
+
        TERMINO.
+           OPEN OUTPUT CADANO.
+           SET IX-ANO TO 1.
+           PERFORM GRAVA-LINHA-ANO
+               UNTIL IX-ANO > QTD-ANOS.
+           CLOSE CADANO.
+
+           PERFORM GRAVA-CHECKPOINT.
            CLOSE CADALU
-                 CADATU.
+                 CADATU
+                 CADDUP.
+           IF CSV-FLAG EQUAL "SIM"
+               CLOSE CADCSV.
+           DISPLAY "EX02 - REGISTROS LIDOS....: " CONT-LIDOS.
+           DISPLAY "EX02 - REGISTROS GRAVADOS.: " CONT-SAI.
+           DISPLAY "EX02 - MATRICULAS DUPLIC..: " CONT-DUP.
+           DISPLAY "EX02 - COMPLETANDO 18 ANOS: " CONT-FAZ18.
