@@ -5,6 +5,34 @@
        DATE-WRITTEN. 15/08/2023.
        DATE-COMPILED.
        SECURITY. NAO TEM
+      *MODIFICACAO 08/08/2026 - registros nao selecionados pelo
+      *filtro de sexo passam a ser gravados em CADREJ.DAT em vez
+      *de simplesmente descartados.
+      *MODIFICACAO 08/08/2026 - suporte a reinicio: aceita na linha
+      *de comando a quantidade de registros a pular e grava um
+      *checkpoint periodico em EX04.CKP.
+      *MODIFICACAO 08/08/2026 - filtro de sexo deixa de ser fixo em
+      *"M": o segundo parametro de linha de comando escolhe "M" ou
+      *"F" (mantem "M" se omitido, para nao mudar o comportamento
+      *das rodadas existentes); terceiro parametro "CSV" liga a
+      *gravacao de CADCLI2.CSV, copia de CADCLI2 separada por
+      *virgula.
+      *MODIFICACAO 08/08/2026 - CADCLI1 passa a trazer CPF-ENT e
+      *STATUS-ENT; cliente inativo (STATUS-ENT diferente de "A") vai
+      *para CADREJ.DAT antes mesmo do filtro de sexo.
+      *MODIFICACAO 08/08/2026 - totais de controle (validos e
+      *rejeitados) exibidos no console ao final da rodada.
+      *MODIFICACAO 08/08/2026 - CPF-ENT/STATUS-ENT passam a ser
+      *copiados para CADCLI2 (CPF-SAI/STATUS-SAI) em vez de serem
+      *usados so para filtrar o cliente inativo.
+      *MODIFICACAO 08/08/2026 - num reinicio (WS-PULA > 0) os arquivos
+      *de saida passam a abrir em EXTEND em vez de OUTPUT, para nao
+      *truncar o que uma rodada anterior ja gravou. O checkpoint
+      *tambem passa a ser gravado depois da gravacao do registro (nao
+      *mais so depois da leitura), para nao marcar como concluido um
+      *registro que ainda nao foi escrito.
+      *MODIFICACAO 08/08/2026 - TERMINO passa a exibir tambem o total
+      *de registros lidos, como ja faz o EX01/EX02.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -19,17 +47,25 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADCLI2 ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADREJ ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCKP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCSV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD CADCLI1
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADCLI1.DAT".
-       
+
        01 REG-ENT.
            02 COD-ENT PIC 9(05).
            02 NOME-ENT PIC X(20).
            02 SEXO-ENT PIC X(01).
+           02 CPF-ENT PIC 9(11).
+           02 STATUS-ENT PIC X(01).
 
        FD CADCLI2
            LABEL RECORD ARE STANDARD
@@ -38,39 +74,169 @@
        01 REG-SAI.
            02 COD-SAI PIC 9(05).
            02 NOME-SAI PIC X(20).
+           02 CPF-SAI PIC 9(11).
+           02 STATUS-SAI PIC X(01).
+
+      *CADREJ.DAT = trilha de auditoria dos registros que o filtro
+      *de sexo nao deixou passar, para conferencia de totais.
+       FD CADREJ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADREJ.DAT".
+
+       01 REG-REJ.
+           02 COD-REJ PIC 9(05).
+           02 NOME-REJ PIC X(20).
+           02 SEXO-REJ PIC X(01).
+
+       FD CADCKP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "EX04.CKP".
+
+       01 REG-CKP.
+           02 CKP-CONT PIC 9(07).
+
+      *CADCLI2.CSV = copia de CADCLI2 separada por virgula.
+       FD CADCSV
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI2.CSV".
+
+       01 REG-CSV PIC X(45).
 
        WORKING-STORAGE SECTION.
            77 FIM-ARQ PIC X(03) VALUE "NAO".
+           77 WS-PARM-LINHA PIC X(20) VALUE SPACE.
+           77 WS-PARM PIC X(07) VALUE SPACE.
+           77 WS-PARM2 PIC X(07) VALUE SPACE.
+           77 WS-PARM3 PIC X(03) VALUE SPACE.
+           77 CSV-FLAG PIC X(03) VALUE "NAO".
+           77 WS-FILTRO PIC X(01) VALUE "M".
+           77 WS-FILTRO-MIN PIC X(01) VALUE "m".
+           77 WS-PULA PIC 9(07) VALUE 0.
+           77 CONT-PULAR PIC 9(07) VALUE 0.
+           77 CONT-LIDOS PIC 9(07) VALUE 0.
+           77 CONT-CKP PIC 9(02) VALUE 0.
+           77 CONT-SAI PIC 9(07) VALUE 0.
+           77 CONT-REJ PIC 9(07) VALUE 0.
 
        PROCEDURE DIVISION.
 
        PGM-EX04.
            PERFORM INICIO.
-           PERFORM PRINCIPAL 
+           PERFORM PRINCIPAL
                UNTIL FIM-ARQ EQUAL "SIM".
            PERFORM TERMINO.
            STOP RUN.
 
        INICIO.
-           OPEN INPUT CADCLI1
-           OUTPUT CADCLI2.
+           ACCEPT WS-PARM-LINHA FROM COMMAND-LINE.
+           UNSTRING WS-PARM-LINHA DELIMITED BY SPACE
+               INTO WS-PARM WS-PARM2 WS-PARM3.
+           IF WS-PARM IS NUMERIC
+               MOVE WS-PARM TO WS-PULA.
+           IF WS-PARM2 EQUAL "F" OR WS-PARM2 EQUAL "f"
+               MOVE "F" TO WS-FILTRO
+               MOVE "f" TO WS-FILTRO-MIN
+           ELSE IF WS-PARM2 EQUAL "M" OR WS-PARM2 EQUAL "m"
+               MOVE "M" TO WS-FILTRO
+               MOVE "m" TO WS-FILTRO-MIN
+           END-IF.
+           IF WS-PARM3 EQUAL "CSV"
+               MOVE "SIM" TO CSV-FLAG.
+           OPEN INPUT CADCLI1.
+           IF WS-PULA > 0
+               OPEN EXTEND CADCLI2
+               EXTEND CADREJ
+           ELSE
+               OPEN OUTPUT CADCLI2
+               OUTPUT CADREJ
+           END-IF.
+           IF CSV-FLAG EQUAL "SIM"
+               IF WS-PULA > 0
+                   OPEN EXTEND CADCSV
+               ELSE
+                   OPEN OUTPUT CADCSV
+               END-IF
+           END-IF.
+           PERFORM LEITURA.
+           PERFORM PULA-REGISTROS
+               UNTIL CONT-PULAR NOT< WS-PULA
+                  OR FIM-ARQ EQUAL "SIM".
+
+       PULA-REGISTROS.
+           ADD 1 TO CONT-PULAR.
            PERFORM LEITURA.
-       
+
        LEITURA.
            READ CADCLI1
-               AT END 
+               AT END
                MOVE "SIM" TO FIM-ARQ.
-               
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO CONT-LIDOS
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CADCKP.
+           MOVE CONT-LIDOS TO CKP-CONT.
+           WRITE REG-CKP.
+           CLOSE CADCKP.
+
        PRINCIPAL.
            PERFORM GRAVACAO.
+           ADD 1 TO CONT-CKP.
+           IF CONT-CKP EQUAL 50
+               PERFORM GRAVA-CHECKPOINT
+               MOVE 0 TO CONT-CKP
+           END-IF.
            PERFORM LEITURA.
 
        GRAVACAO.
-           IF SEXO-ENT = "M" OR "m"
-               MOVE COD-ENT TO COD-SAI
-               MOVE NOME-ENT TO NOME-SAI
-               WRITE REG-SAI.
-           
+           IF STATUS-ENT NOT EQUAL "A"
+               MOVE COD-ENT TO COD-REJ
+               MOVE NOME-ENT TO NOME-REJ
+               MOVE SEXO-ENT TO SEXO-REJ
+               WRITE REG-REJ
+               ADD 1 TO CONT-REJ
+           ELSE
+               IF SEXO-ENT EQUAL WS-FILTRO
+                  OR SEXO-ENT EQUAL WS-FILTRO-MIN
+                   MOVE COD-ENT TO COD-SAI
+                   MOVE NOME-ENT TO NOME-SAI
+                   MOVE CPF-ENT TO CPF-SAI
+                   MOVE STATUS-ENT TO STATUS-SAI
+                   WRITE REG-SAI
+                   ADD 1 TO CONT-SAI
+                   IF CSV-FLAG EQUAL "SIM"
+                       PERFORM GRAVA-CSV
+                   END-IF
+               ELSE
+                   MOVE COD-ENT TO COD-REJ
+                   MOVE NOME-ENT TO NOME-REJ
+                   MOVE SEXO-ENT TO SEXO-REJ
+                   WRITE REG-REJ
+                   ADD 1 TO CONT-REJ
+               END-IF
+           END-IF.
+
+      *GRAVA-CSV escreve a mesma linha de CADCLI2 em formato CSV.
+       GRAVA-CSV.
+           STRING '"' DELIMITED BY SIZE
+                  NOME-SAI DELIMITED BY SIZE
+                  '",' DELIMITED BY SIZE
+                  COD-SAI DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CPF-SAI DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  STATUS-SAI DELIMITED BY SIZE
+               INTO REG-CSV.
+           WRITE REG-CSV.
+
        TERMINO.
+           PERFORM GRAVA-CHECKPOINT.
            CLOSE CADCLI1
-                 CADCLI2.
+                 CADCLI2
+                 CADREJ.
+           IF CSV-FLAG EQUAL "SIM"
+               CLOSE CADCSV.
+           DISPLAY "EX04 - REGISTROS LIDOS.....: " CONT-LIDOS.
+           DISPLAY "EX04 - REGISTROS VALIDOS...: " CONT-SAI.
+           DISPLAY "EX04 - REGISTROS REJEITADOS: " CONT-REJ.
