@@ -5,6 +5,60 @@
        DATE-WRITTEN. 05/09/2023.
        DATE-COMPILED.
        SECURITY. NAO TEM
+      *MODIFICACAO 08/08/2026 - faixas de reajuste passam a vir de
+      *CADFAIXA.DAT em vez de percentual fixo no programa.
+      *MODIFICACAO 08/08/2026 - gravacao de um resumo do reajuste
+      *por faixa em CADRESU.DAT ao final do processamento.
+      *MODIFICACAO 08/08/2026 - suporte a reinicio: aceita na linha
+      *de comando a quantidade de registros a pular e grava um
+      *checkpoint periodico em EX08.CKP.
+      *MODIFICACAO 08/08/2026 - cada rodada tambem acrescenta o
+      *reajuste do funcionario em CADHIST.DAT, com data da rodada,
+      *para manter o historico de reajustes entre rodadas.
+      *MODIFICACAO 08/08/2026 - segundo parametro de linha de
+      *comando "CSV" liga a gravacao de CADSAI.CSV, copia de
+      *CADSAI separada por virgula.
+      *MODIFICACAO 08/08/2026 - calculo do decimo terceiro (1/12 do
+      *salario ja reajustado por mes trabalhado no ano) junto com o
+      *reajuste, gravado em CAD13.DAT.
+      *MODIFICACAO 08/08/2026 - total de controle (funcionarios
+      *processados) exibido no console ao final da rodada.
+      *MODIFICACAO 08/08/2026 - salario bruto zerado ou em branco
+      *passa a ir para suspenso (CADSUS.DAT) em vez de gerar reajuste
+      *e decimo terceiro em cima de um bruto invalido.
+      *MODIFICACAO 08/08/2026 - terceiro parametro de linha de
+      *comando "BR" mantem o reajuste do CSV em virgula; sem o
+      *parametro, o CSV continua saindo em ponto como ja era.
+      *MODIFICACAO 08/08/2026 - PERCENT-FAIXA passa a aceitar faixa
+      *negativa (corte salarial) em CADFAIXA.DAT, regravado no novo
+      *layout de 12 posicoes (sinal separado na frente do percentual).
+      *TOT-REAJUSTE-PAGO e TOT-BRUTO-DEPOIS passam a ser sinalizados,
+      *ja que o reajuste pode agora ser menor que o bruto original.
+      *MODIFICACAO 08/08/2026 - o piso em zero do reajuste foi
+      *retirado: REAJUS-SAI e REAJUS-HIST passam a PIC assinado, para
+      *que um corte salarial (percentual negativo) saia de CADSAI.DAT
+      *e CADHIST.DAT como uma reducao de fato, em vez de zerado.
+      *MODIFICACAO 08/08/2026 - num reinicio (WS-PULA > 0) CADSAI,
+      *CAD13 e CADSUS passam a abrir em EXTEND em vez de OUTPUT, para
+      *nao truncar o que uma rodada anterior ja gravou. O checkpoint
+      *tambem passa a ser gravado depois da gravacao do registro (nao
+      *mais so depois da leitura), para nao marcar como concluido um
+      *registro que ainda nao foi escrito.
+      *MODIFICACAO 08/08/2026 - REG-RESU estava menor que LINHA-TOTAL,
+      *cortando o total de reajuste pago na borda direita de
+      *CADRESU.DAT; campo alargado para caber as tres linhas de
+      *total. CSV-REAJUS tambem estava um digito menor que REAJUS-SAI,
+      *gerando valor errado (nao so truncado) em CADSAI.CSV para
+      *reajuste de cinco digitos inteiros; alargado para acompanhar.
+      *MODIFICACAO 08/08/2026 - o mesmo reinicio composto de totais em
+      *memoria (TOT-BRUTO-ANTES/DEPOIS, TOT-REAJUSTE-PAGO e
+      *QTD-EMP-TAB) que afeta o CADANO.DAT do EX02 tambem afeta o
+      *CADRESU.DAT aqui: PULA-REGISTROS agora reprocessa os totais
+      *(sem regravar CADSAI/CAD13/CADHIST/CADSUS) dos registros
+      *pulados, para o resumo final continuar refletindo a folha
+      *inteira, nao so o trecho depois do reinicio.
+      *MODIFICACAO 08/08/2026 - TERMINO passa a exibir tambem o total
+      *de registros lidos, como ja faz o EX01/EX02.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -18,6 +72,20 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADSAI ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADFAIXA ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADRESU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCKP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADHIST ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCSV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CAD13 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADSUS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -29,6 +97,7 @@
            02 COD-ENT PIC 9(05).
            02 NOME-ENT PIC X(20).
            02 BRUTO-ENT PIC 9(5)V99.
+           02 MESES-ENT PIC 9(02).
 
        FD CADSAI
            LABEL RECORD ARE STANDARD
@@ -37,53 +106,342 @@
        01 REG-SAI.
            02 COD-SAI PIC 9(05).
            02 NOME-SAI PIC X(20).
-           02 REAJUS-SAI PIC 9(5)V99.
+           02 REAJUS-SAI PIC S9(5)V99
+              SIGN IS LEADING SEPARATE CHARACTER.
+
+      *CADFAIXA.DAT = tabela de faixas de reajuste mantida por RH,
+      *um registro por faixa: limite superior e percentual aplicavel.
+       FD CADFAIXA
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADFAIXA.DAT".
+
+       01 REG-FAIXA.
+           02 LIMITE-FAIXA PIC 9(5)V99.
+           02 PERCENT-FAIXA PIC S9(2)V99
+              SIGN IS LEADING SEPARATE CHARACTER.
+
+      *CADRESU.DAT = resumo do reajuste por faixa, entregue ao
+      *financeiro ao final de cada rodada.
+       FD CADRESU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADRESU.DAT".
+
+       01 REG-RESU PIC X(90).
+
+       FD CADCKP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "EX08.CKP".
+
+       01 REG-CKP.
+           02 CKP-CONT PIC 9(07).
+
+      *CADHIST.DAT = historico cumulativo de reajustes, um registro
+      *por funcionario por rodada, nunca sobrescrito.
+       FD CADHIST
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADHIST.DAT".
+
+       01 REG-HIST.
+           02 COD-HIST PIC 9(05).
+           02 REAJUS-HIST PIC S9(5)V99
+              SIGN IS LEADING SEPARATE CHARACTER.
+           02 DATA-HIST PIC 9(08).
+
+      *CADSAI.CSV = copia de CADSAI separada por virgula.
+       FD CADCSV
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSAI.CSV".
+
+       01 REG-CSV PIC X(40).
+
+      *CAD13.DAT = decimo terceiro calculado junto com o reajuste.
+       FD CAD13
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CAD13.DAT".
+
+       01 REG-13.
+           02 COD-13 PIC 9(05).
+           02 NOME-13 PIC X(20).
+           02 DECIMO-13 PIC S9(5)V99
+              SIGN IS LEADING SEPARATE CHARACTER.
+
+      *CADSUS.DAT = funcionarios com salario bruto zerado ou em
+      *branco, para o RH corrigir a folha antes da proxima rodada.
+       FD CADSUS
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSUS.DAT".
+
+       01 REG-SUS.
+           02 COD-SUS PIC 9(05).
+           02 NOME-SUS PIC X(20).
+           02 BRUTO-SUS PIC 9(5)V99.
 
        WORKING-STORAGE SECTION.
            77 FIM-ARQ PIC X(03) VALUE "NAO".
-           77 PERCENTUAL-REAJUS PIC 9(2)V99 VALUE 0.
-		   77 REAJUSTE PIC 9(5)V99 VALUE 0.
+           77 FIM-FAIXA PIC X(03) VALUE "NAO".
+           77 PERCENTUAL-REAJUS PIC S9(2)V99 VALUE 0.
+           77 REAJUSTE PIC S9(5)V99 VALUE 0.
+           77 REAJUSTE-CALC PIC S9(5)V99 VALUE 0.
+           77 WS-PARM-LINHA PIC X(20) VALUE SPACE.
+           77 WS-PARM PIC X(07) VALUE SPACE.
+           77 WS-PARM2 PIC X(03) VALUE SPACE.
+           77 WS-PARM3 PIC X(02) VALUE SPACE.
+           77 CSV-FLAG PIC X(03) VALUE "NAO".
+           77 LOCALE-SAI PIC X(02) VALUE "US".
+           77 CSV-REAJUS PIC -ZZZZZ,99.
+           77 WS-PULA PIC 9(07) VALUE 0.
+           77 CONT-PULAR PIC 9(07) VALUE 0.
+           77 CONT-LIDOS PIC 9(07) VALUE 0.
+           77 CONT-CKP PIC 9(02) VALUE 0.
+           77 WS-DATA-HOJE PIC 9(08) VALUE 0.
+           77 DECIMO-TERCEIRO PIC S9(5)V99 VALUE 0.
+           77 CONT-SAI PIC 9(07) VALUE 0.
+           77 CONT-SUS PIC 9(07) VALUE 0.
+
+           01 TAB-FAIXAS.
+               02 QTD-FAIXAS PIC 9(02) VALUE 0.
+               02 FAIXA OCCURS 10 TIMES INDEXED BY IX-FAIXA.
+                   03 LIMITE-TAB PIC 9(5)V99.
+                   03 PERCENT-TAB PIC S9(2)V99.
+                   03 QTD-EMP-TAB PIC 9(05) VALUE 0.
+
+           01 TOTAIS-RESUMO.
+               02 TOT-BRUTO-ANTES PIC 9(7)V99 VALUE 0.
+               02 TOT-BRUTO-DEPOIS PIC S9(7)V99 VALUE 0.
+               02 TOT-REAJUSTE-PAGO PIC S9(7)V99 VALUE 0.
+
+           01 LINHA-RESUMO.
+               02 FILLER PIC X(10) VALUE "FAIXA ATE ".
+               02 LR-LIMITE PIC ZZZZZ,99.
+               02 FILLER PIC X(12) VALUE "  FUNCS.... ".
+               02 LR-QTDE PIC ZZZZ9.
+               02 FILLER PIC X(01) VALUE SPACE.
+
+           01 LINHA-TOTAL.
+               02 FILLER PIC X(20) VALUE "TOTAL BRUTO ANTES...".
+               02 LT-ANTES PIC ZZZZZZZ,99.
+               02 FILLER PIC X(20) VALUE " TOTAL BRUTO DEPOIS.".
+               02 LT-DEPOIS PIC -ZZZZZZ,99.
+               02 FILLER PIC X(20) VALUE " TOTAL REAJUSTE....".
+               02 LT-REAJUSTE PIC -ZZZZZZ,99.
 
        PROCEDURE DIVISION.
 
        PGM-EX08.
            PERFORM INICIO.
-           PERFORM PRINCIPAL 
+           PERFORM PRINCIPAL
                UNTIL FIM-ARQ EQUAL "SIM".
            PERFORM TERMINO.
            STOP RUN.
 
        INICIO.
-           OPEN INPUT CADFUN
-           OUTPUT CADSAI.
+           ACCEPT WS-PARM-LINHA FROM COMMAND-LINE.
+           UNSTRING WS-PARM-LINHA DELIMITED BY SPACE
+               INTO WS-PARM WS-PARM2 WS-PARM3.
+           IF WS-PARM IS NUMERIC
+               MOVE WS-PARM TO WS-PULA.
+           IF WS-PARM2 EQUAL "CSV"
+               MOVE "SIM" TO CSV-FLAG.
+           IF WS-PARM3 EQUAL "BR"
+               MOVE "BR" TO LOCALE-SAI.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT CADFUN.
+           IF WS-PULA > 0
+               OPEN EXTEND CADSAI
+               EXTEND CAD13
+               EXTEND CADSUS
+           ELSE
+               OPEN OUTPUT CADSAI
+               OUTPUT CAD13
+               OUTPUT CADSUS
+           END-IF.
+           OPEN EXTEND CADHIST.
+           IF CSV-FLAG EQUAL "SIM"
+               IF WS-PULA > 0
+                   OPEN EXTEND CADCSV
+               ELSE
+                   OPEN OUTPUT CADCSV
+               END-IF
+           END-IF.
+           PERFORM CARREGA-FAIXAS.
+           PERFORM LEITURA.
+           PERFORM PULA-REGISTROS
+               UNTIL CONT-PULAR NOT< WS-PULA
+                  OR FIM-ARQ EQUAL "SIM".
+
+      *PULA-REGISTROS reprocessa os totais do registro pulado (sem
+      *regravar nenhum arquivo, ja gravado na rodada anterior) antes
+      *de avancar, para TOT-BRUTO-ANTES/DEPOIS, TOT-REAJUSTE-PAGO e
+      *QTD-EMP-TAB continuarem refletindo a folha inteira depois de
+      *um reinicio.
+       PULA-REGISTROS.
+           PERFORM ACUMULA-TOTAIS.
+           ADD 1 TO CONT-PULAR.
            PERFORM LEITURA.
-       
+
+      *ACUMULA-TOTAIS repete o mesmo calculo de faixa/reajuste de
+      *GRAVACAO sobre o registro atual, so para manter os totais em
+      *memoria corretos; nao grava nada, pois o registro ja foi
+      *gravado numa rodada anterior.
+       ACUMULA-TOTAIS.
+           IF BRUTO-ENT IS NUMERIC AND BRUTO-ENT NOT EQUAL 0
+               SET IX-FAIXA TO 1
+               PERFORM BUSCA-FAIXA
+                   UNTIL IX-FAIXA NOT< QTD-FAIXAS
+                      OR BRUTO-ENT NOT> LIMITE-TAB (IX-FAIXA)
+               MOVE PERCENT-TAB (IX-FAIXA) TO PERCENTUAL-REAJUS
+
+               COMPUTE REAJUSTE-CALC = BRUTO-ENT
+                                + BRUTO-ENT * PERCENTUAL-REAJUS
+               MOVE REAJUSTE-CALC TO REAJUSTE
+
+               ADD 1 TO QTD-EMP-TAB (IX-FAIXA)
+               ADD BRUTO-ENT TO TOT-BRUTO-ANTES
+               ADD REAJUSTE TO TOT-BRUTO-DEPOIS
+               ADD REAJUSTE TO TOT-REAJUSTE-PAGO
+               SUBTRACT BRUTO-ENT FROM TOT-REAJUSTE-PAGO
+           END-IF.
+
        LEITURA.
            READ CADFUN
-               AT END 
+               AT END
                MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO CONT-LIDOS
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CADCKP.
+           MOVE CONT-LIDOS TO CKP-CONT.
+           WRITE REG-CKP.
+           CLOSE CADCKP.
 
        PRINCIPAL.
            PERFORM GRAVACAO.
+           ADD 1 TO CONT-CKP.
+           IF CONT-CKP EQUAL 50
+               PERFORM GRAVA-CHECKPOINT
+               MOVE 0 TO CONT-CKP
+           END-IF.
            PERFORM LEITURA.
-               
+
+      *CARREGA-FAIXAS le CADFAIXA.DAT uma unica vez e monta a
+      *tabela de faixas em memoria, para que o RH possa atualizar
+      *os percentuais sem precisar recompilar o programa.
+       CARREGA-FAIXAS.
+           OPEN INPUT CADFAIXA.
+           PERFORM LEITURA-FAIXA.
+           PERFORM MONTA-FAIXA
+               UNTIL FIM-FAIXA EQUAL "SIM".
+           CLOSE CADFAIXA.
+
+       LEITURA-FAIXA.
+           READ CADFAIXA
+               AT END
+               MOVE "SIM" TO FIM-FAIXA.
+
+       MONTA-FAIXA.
+           SET IX-FAIXA UP BY 1.
+           ADD 1 TO QTD-FAIXAS.
+           MOVE LIMITE-FAIXA TO LIMITE-TAB (IX-FAIXA).
+           MOVE PERCENT-FAIXA TO PERCENT-TAB (IX-FAIXA).
+           PERFORM LEITURA-FAIXA.
+
+      *BUSCA-FAIXA varre a tabela ate achar a primeira faixa cujo
+      *limite cobre o salario bruto do funcionario.
+       BUSCA-FAIXA.
+           SET IX-FAIXA UP BY 1.
+
        GRAVACAO.
-           MOVE COD-ENT TO COD-SAI
-           MOVE NOME-ENT TO NOME-SAI
-
-           IF BRUTO-ENT > 0 AND BRUTO-ENT NOT > 1000
-               MOVE 00,12 TO PERCENTUAL-REAJUS
-           ELSE IF BRUTO-ENT > 1000 AND BRUTO-ENT NOT > 2000
-               MOVE 00,11 TO PERCENTUAL-REAJUS
-           ELSE 
-               MOVE 00,10 TO PERCENTUAL-REAJUS
+           IF BRUTO-ENT NOT NUMERIC OR BRUTO-ENT EQUAL 0
+               MOVE COD-ENT TO COD-SUS
+               MOVE NOME-ENT TO NOME-SUS
+               MOVE BRUTO-ENT TO BRUTO-SUS
+               WRITE REG-SUS
+               ADD 1 TO CONT-SUS
+           ELSE
+               MOVE COD-ENT TO COD-SAI
+               MOVE NOME-ENT TO NOME-SAI
+
+               SET IX-FAIXA TO 1
+               PERFORM BUSCA-FAIXA
+                   UNTIL IX-FAIXA NOT< QTD-FAIXAS
+                      OR BRUTO-ENT NOT> LIMITE-TAB (IX-FAIXA)
+               MOVE PERCENT-TAB (IX-FAIXA) TO PERCENTUAL-REAJUS
+
+               COMPUTE REAJUSTE-CALC = BRUTO-ENT
+                                + BRUTO-ENT * PERCENTUAL-REAJUS
+               MOVE REAJUSTE-CALC TO REAJUSTE
+               MOVE REAJUSTE TO REAJUS-SAI
+
+               ADD 1 TO QTD-EMP-TAB (IX-FAIXA)
+               ADD BRUTO-ENT TO TOT-BRUTO-ANTES
+               ADD REAJUSTE TO TOT-BRUTO-DEPOIS
+               ADD REAJUSTE TO TOT-REAJUSTE-PAGO
+               SUBTRACT BRUTO-ENT FROM TOT-REAJUSTE-PAGO
+
+               WRITE REG-SAI
+               ADD 1 TO CONT-SAI
+               IF CSV-FLAG EQUAL "SIM"
+                   PERFORM GRAVA-CSV
+               END-IF
+
+               MOVE COD-ENT TO COD-HIST
+               MOVE REAJUSTE TO REAJUS-HIST
+               MOVE WS-DATA-HOJE TO DATA-HIST
+               WRITE REG-HIST
+
+               COMPUTE DECIMO-TERCEIRO = REAJUSTE / 12 * MESES-ENT
+               MOVE COD-ENT TO COD-13
+               MOVE NOME-ENT TO NOME-13
+               MOVE DECIMO-TERCEIRO TO DECIMO-13
+               WRITE REG-13
            END-IF.
 
-           COMPUTE REAJUSTE = BRUTO-ENT + BRUTO-ENT * PERCENTUAL-REAJUS.
-		   MOVE REAJUSTE TO REAJUS-SAI.
+      *GRAVA-CSV escreve a mesma linha de CADSAI em formato CSV, com
+      *o reajuste convertido de virgula para ponto decimal.
+       GRAVA-CSV.
+           MOVE REAJUS-SAI TO CSV-REAJUS.
+           IF LOCALE-SAI EQUAL "US"
+               INSPECT CSV-REAJUS REPLACING ALL "," BY ".".
+           STRING '"' DELIMITED BY SIZE
+                  NOME-SAI DELIMITED BY SIZE
+                  '",' DELIMITED BY SIZE
+                  COD-SAI DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CSV-REAJUS DELIMITED BY SIZE
+               INTO REG-CSV.
+           WRITE REG-CSV.
 
-           WRITE REG-SAI.
+      *GRAVA-RESUMO escreve uma linha de CADRESU.DAT por faixa
+      *cadastrada, seguida das linhas de totais gerais da rodada.
+       GRAVA-RESUMO.
+           MOVE LIMITE-TAB (IX-FAIXA) TO LR-LIMITE.
+           MOVE QTD-EMP-TAB (IX-FAIXA) TO LR-QTDE.
+           MOVE LINHA-RESUMO TO REG-RESU.
+           WRITE REG-RESU.
+           SET IX-FAIXA UP BY 1.
 
        TERMINO.
+           OPEN OUTPUT CADRESU.
+           SET IX-FAIXA TO 1.
+           PERFORM GRAVA-RESUMO
+               UNTIL IX-FAIXA > QTD-FAIXAS.
+           MOVE TOT-BRUTO-ANTES TO LT-ANTES.
+           MOVE TOT-BRUTO-DEPOIS TO LT-DEPOIS.
+           MOVE TOT-REAJUSTE-PAGO TO LT-REAJUSTE.
+           MOVE LINHA-TOTAL TO REG-RESU.
+           WRITE REG-RESU.
+           CLOSE CADRESU.
+
+           PERFORM GRAVA-CHECKPOINT.
            CLOSE CADFUN
-                 CADSAI.
\ No newline at end of file
+                 CADSAI
+                 CADHIST
+                 CAD13
+                 CADSUS.
+           IF CSV-FLAG EQUAL "SIM"
+               CLOSE CADCSV.
+           DISPLAY "EX08 - REGISTROS LIDOS.........: " CONT-LIDOS.
+           DISPLAY "EX08 - FUNCIONARIOS PROCESSADOS: " CONT-SAI.
+           DISPLAY "EX08 - FUNCIONARIOS EM SUSPENSO.: " CONT-SUS.
