@@ -5,6 +5,46 @@
        DATE-WRITTEN. 15/08/2023.
        DATE-COMPILED.
        SECURITY. NAO TEM
+      *MODIFICACAO 08/08/2026 - suporte a reinicio: o programa aceita
+      *na linha de comando a quantidade de registros de CADCLI1 a
+      *pular (ja processados numa rodada anterior) e grava um
+      *checkpoint periodico em EX01.CKP com a posicao atual.
+      *MODIFICACAO 08/08/2026 - validacao de COD-ENT/NOME-ENT antes
+      *da copia, desviando registros invalidos para CADERR.DAT.
+      *MODIFICACAO 08/08/2026 - segundo parametro de linha de
+      *comando "CSV" liga a gravacao de uma copia delimitada por
+      *virgula de CADCLI2 (CADCLI2.CSV) para abrir direto no Excel.
+      *MODIFICACAO 08/08/2026 - CADCLI1 passa a trazer CPF-ENT e
+      *STATUS-ENT; cliente inativo (STATUS-ENT diferente de "A") vai
+      *para CADERR.DAT junto com os demais registros invalidos.
+      *MODIFICACAO 08/08/2026 - totais de controle (lidos, validos e
+      *rejeitados) exibidos no console ao final da rodada.
+      *MODIFICACAO 08/08/2026 - endereco/contato de CADEND.DAT
+      *incorporado em CADCLI2, casando pelo codigo do cliente. Como
+      *CADCLI1 nao chega garantidamente ordenado, os dois arquivos
+      *sao ordenados por codigo antes do casamento, no mesmo estilo
+      *de match-merge do EX06; cliente sem registro correspondente em
+      *CADEND.DAT sai com endereco/contato em branco.
+      *MODIFICACAO 08/08/2026 - CADCLI2.DAT final passa a saida em
+      *ordem alfabetica de nome: a gravacao acontece num arquivo
+      *intermediario (EX01CLI2.TMP) na ordem de processamento normal
+      *e, ao final, um SORT por nome gera o CADCLI2.DAT definitivo.
+      *A copia CSV continua na ordem de processamento, ja que so o
+      *CADCLI2.DAT foi pedido em ordem alfabetica.
+      *MODIFICACAO 08/08/2026 - CPF-ENT/STATUS-ENT passam a ser
+      *copiados para CADCLI2 (CPF-SAI/STATUS-SAI) em vez de serem
+      *usados so para filtrar o cliente inativo.
+      *MODIFICACAO 08/08/2026 - num reinicio (WS-PULA > 0) os arquivos
+      *de saida passam a abrir em EXTEND em vez de OUTPUT, para nao
+      *truncar o que uma rodada anterior ja gravou. O checkpoint
+      *tambem passa a ser gravado depois da gravacao do registro (nao
+      *mais so depois da leitura), para nao marcar como concluido um
+      *registro que ainda nao foi escrito.
+      *MODIFICACAO 08/08/2026 - REG-ENT estava sem SEXO-ENT, que o
+      *EX03 e o EX04 ja tem no mesmo CADCLI1.DAT; sem o campo, CPF-ENT
+      *e STATUS-ENT vinham lidos um byte deslocado. Campo acrescentado
+      *na mesma posicao dos outros dois programas, ainda que o EX01
+      *nao precise do valor.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -17,8 +57,25 @@
       *Entrar arquivo em disco chamado CAD-ENT gerando um CAD-SAI
            SELECT CADCLI1 ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADEND ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLI-ORD ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT END-ORD ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLI2-TMP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADCLI2 ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCKP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADERR ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCSV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTWK1 ASSIGN TO DISK.
+           SELECT SORTWK2 ASSIGN TO DISK.
+           SELECT SORTWK3 ASSIGN TO DISK.
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,50 +84,282 @@
       *cad-ent = cad-ent.dat = arquivo
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADCLI1.DAT".
-       
+
        01 REG-ENT.
            02 COD-ENT PIC 9(05).
            02 NOME-ENT PIC X(20).
+           02 SEXO-ENT PIC X(01).
+           02 CPF-ENT PIC 9(11).
+           02 STATUS-ENT PIC X(01).
 
-       FD CADCLI2
+      *CADEND.DAT = endereco e contato do cliente, mantido pela
+      *secretaria num arquivo separado de CADCLI1.
+       FD CADEND
            LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADCLI2.DAT".
+           VALUE OF FILE-ID IS "CADEND.DAT".
+
+       01 REG-ENDERECO.
+           02 COD-END PIC 9(05).
+           02 ENDERECO-END PIC X(30).
+           02 CONTATO-END PIC X(15).
+
+       FD CLI-ORD
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "EX01CLI.TMP".
+
+       01 REG-CLI-ORD.
+           02 COD-O PIC 9(05).
+           02 NOME-O PIC X(20).
+           02 SEXO-O PIC X(01).
+           02 CPF-O PIC 9(11).
+           02 STATUS-O PIC X(01).
+
+       FD END-ORD
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "EX01END.TMP".
+
+       01 REG-END-ORD.
+           02 COD-END-O PIC 9(05).
+           02 ENDERECO-END-O PIC X(30).
+           02 CONTATO-END-O PIC X(15).
+
+      *EX01CLI2.TMP = CADCLI2 gravado na ordem de processamento, so
+      *usado internamente como entrada do SORT que gera o CADCLI2.DAT
+      *definitivo em ordem alfabetica de nome.
+       FD CLI2-TMP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "EX01CLI2.TMP".
 
        01 REG-SAI.
            02 NOME-SAI PIC X(20).
            02 COD-SAI PIC 9(05).
+           02 ENDERECO-SAI PIC X(30).
+           02 CONTATO-SAI PIC X(15).
+           02 CPF-SAI PIC 9(11).
+           02 STATUS-SAI PIC X(01).
+
+       FD CADCLI2
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI2.DAT".
+
+       01 REG-SAI-ORD.
+           02 NOME-SAI-O PIC X(20).
+           02 COD-SAI-O PIC 9(05).
+           02 ENDERECO-SAI-O PIC X(30).
+           02 CONTATO-SAI-O PIC X(15).
+           02 CPF-SAI-O PIC 9(11).
+           02 STATUS-SAI-O PIC X(01).
+
+      *CADCKP = checkpoint de reinicio, guarda so a ultima posicao
+      *de leitura confirmada em CADCLI1.
+       FD CADCKP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "EX01.CKP".
+
+       01 REG-CKP.
+           02 CKP-CONT PIC 9(07).
+
+      *CADERR.DAT = registros de CADCLI1 que nao passaram pela
+      *validacao (codigo nao numerico ou nome em branco).
+       FD CADERR
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADERR.DAT".
+
+       01 REG-ERR.
+           02 COD-ERR PIC X(05).
+           02 NOME-ERR PIC X(20).
+
+      *CADCLI2.CSV = mesma informacao de CADCLI2.DAT em formato
+      *separado por virgula, ligado pelo parametro "CSV".
+       FD CADCSV
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI2.CSV".
+
+       01 REG-CSV PIC X(95).
+
+       SD SORTWK1.
+       01 REG-SORT-CLI.
+           02 SRT-COD-CLI PIC 9(05).
+           02 SRT-RESTO-CLI PIC X(33).
+
+       SD SORTWK2.
+       01 REG-SORT-END.
+           02 SRT-COD-END PIC 9(05).
+           02 SRT-RESTO-END PIC X(45).
+
+       SD SORTWK3.
+       01 REG-SORT-SAI.
+           02 SRT-NOME-SAI PIC X(20).
+           02 SRT-RESTO-SAI PIC X(62).
 
        WORKING-STORAGE SECTION.
            77 FIM-ARQ PIC X(03) VALUE "NAO".
+           77 FIM-END PIC X(03) VALUE "NAO".
+           77 WS-PARM-LINHA PIC X(20) VALUE SPACE.
+           77 WS-PARM PIC X(07) VALUE SPACE.
+           77 WS-PARM2 PIC X(03) VALUE SPACE.
+           77 CSV-FLAG PIC X(03) VALUE "NAO".
+           77 WS-PULA PIC 9(07) VALUE 0.
+           77 CONT-PULAR PIC 9(07) VALUE 0.
+           77 CONT-LIDOS PIC 9(07) VALUE 0.
+           77 CONT-CKP PIC 9(02) VALUE 0.
+           77 CONT-SAI PIC 9(07) VALUE 0.
+           77 CONT-ERR PIC 9(07) VALUE 0.
 
        PROCEDURE DIVISION.
 
        PGM-EX01.
            PERFORM INICIO.
-           PERFORM PRINCIPAL 
+           PERFORM PRINCIPAL
                UNTIL FIM-ARQ EQUAL "SIM".
            PERFORM TERMINO.
            STOP RUN.
 
+      *INICIO ordena CADCLI1 e CADEND por codigo do cliente, ja que
+      *nenhum dos dois chega com ordem garantida, e abre os dois
+      *arquivos ja ordenados para o casamento por chave em PRINCIPAL.
        INICIO.
-           OPEN INPUT CADCLI1
-           OUTPUT CADCLI2.
+           ACCEPT WS-PARM-LINHA FROM COMMAND-LINE.
+           UNSTRING WS-PARM-LINHA DELIMITED BY SPACE
+               INTO WS-PARM WS-PARM2.
+           IF WS-PARM IS NUMERIC
+               MOVE WS-PARM TO WS-PULA.
+           IF WS-PARM2 EQUAL "CSV"
+               MOVE "SIM" TO CSV-FLAG.
+           SORT SORTWK1 ON ASCENDING KEY SRT-COD-CLI
+               USING CADCLI1
+               GIVING CLI-ORD.
+           SORT SORTWK2 ON ASCENDING KEY SRT-COD-END
+               USING CADEND
+               GIVING END-ORD.
+           OPEN INPUT CLI-ORD
+                      END-ORD.
+           IF WS-PULA > 0
+               OPEN EXTEND CLI2-TMP
+               EXTEND CADERR
+           ELSE
+               OPEN OUTPUT CLI2-TMP
+               OUTPUT CADERR
+           END-IF.
+           IF CSV-FLAG EQUAL "SIM"
+               IF WS-PULA > 0
+                   OPEN EXTEND CADCSV
+               ELSE
+                   OPEN OUTPUT CADCSV
+               END-IF
+           END-IF.
+           PERFORM LEITURA.
+           PERFORM LEITURA-END.
+           PERFORM PULA-REGISTROS
+               UNTIL CONT-PULAR NOT< WS-PULA
+                  OR FIM-ARQ EQUAL "SIM".
+
+      *PULA-REGISTROS consome registros ja processados numa rodada
+      *anterior sem gera-los de novo em CADCLI2.
+       PULA-REGISTROS.
+           ADD 1 TO CONT-PULAR.
            PERFORM LEITURA.
-       
+
        LEITURA.
-           READ CADCLI1
-               AT END 
+           READ CLI-ORD
+               AT END
                MOVE "SIM" TO FIM-ARQ.
-               
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO CONT-LIDOS
+           END-IF.
+
+      *LEITURA-END avanca o lado de CADEND.DAT ate achar a chave do
+      *cliente atual ou passar dela, para o casamento em GRAVACAO.
+       LEITURA-END.
+           READ END-ORD
+               AT END
+               MOVE "SIM" TO FIM-END.
+
+      *GRAVA-CHECKPOINT regrava EX01.CKP com a posicao mais recente
+      *para permitir reiniciar a rodada sem reler tudo de novo.
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CADCKP.
+           MOVE CONT-LIDOS TO CKP-CONT.
+           WRITE REG-CKP.
+           CLOSE CADCKP.
+
        PRINCIPAL.
            PERFORM GRAVACAO.
+           ADD 1 TO CONT-CKP.
+           IF CONT-CKP EQUAL 50
+               PERFORM GRAVA-CHECKPOINT
+               MOVE 0 TO CONT-CKP
+           END-IF.
            PERFORM LEITURA.
-		
+
+      *BUSCA-ENDERECO avanca CADEND.DAT enquanto a chave estiver
+      *atrasada em relacao ao cliente atual, ate casar ou passar.
+       BUSCA-ENDERECO.
+           PERFORM LEITURA-END.
+
+      *GRAVACAO so copia para CADCLI2 os registros com codigo
+      *numerico, nome preenchido e situacao ativa (STATUS-ENT "A");
+      *o resto vai para CADERR.DAT. O endereco/contato casado em
+      *CADEND.DAT (se houver) entra na mesma linha de saida.
        GRAVACAO.
-           MOVE COD-ENT TO COD-SAI.
-           MOVE NOME-ENT TO NOME-SAI.
-           WRITE REG-SAI.
-           
+           IF COD-O IS NUMERIC AND NOME-O NOT EQUAL SPACES
+                  AND STATUS-O EQUAL "A"
+               PERFORM BUSCA-ENDERECO
+                   UNTIL FIM-END EQUAL "SIM"
+                      OR COD-END-O NOT< COD-O
+               MOVE COD-O TO COD-SAI
+               MOVE NOME-O TO NOME-SAI
+               MOVE CPF-O TO CPF-SAI
+               MOVE STATUS-O TO STATUS-SAI
+               IF FIM-END NOT EQUAL "SIM" AND COD-END-O EQUAL COD-O
+                   MOVE ENDERECO-END-O TO ENDERECO-SAI
+                   MOVE CONTATO-END-O TO CONTATO-SAI
+               ELSE
+                   MOVE SPACES TO ENDERECO-SAI
+                   MOVE SPACES TO CONTATO-SAI
+               END-IF
+               WRITE REG-SAI
+               ADD 1 TO CONT-SAI
+               IF CSV-FLAG EQUAL "SIM"
+                   PERFORM GRAVA-CSV
+               END-IF
+           ELSE
+               MOVE COD-O TO COD-ERR
+               MOVE NOME-O TO NOME-ERR
+               WRITE REG-ERR
+               ADD 1 TO CONT-ERR.
+
+      *GRAVA-CSV escreve a mesma linha de CADCLI2 em formato CSV,
+      *com o nome entre aspas, para abrir direto numa planilha.
+       GRAVA-CSV.
+           STRING '"' DELIMITED BY SIZE
+                  NOME-SAI DELIMITED BY SIZE
+                  '",' DELIMITED BY SIZE
+                  COD-SAI DELIMITED BY SIZE
+                  ',"' DELIMITED BY SIZE
+                  ENDERECO-SAI DELIMITED BY SIZE
+                  '","' DELIMITED BY SIZE
+                  CONTATO-SAI DELIMITED BY SIZE
+                  '",' DELIMITED BY SIZE
+                  CPF-SAI DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  STATUS-SAI DELIMITED BY SIZE
+               INTO REG-CSV.
+           WRITE REG-CSV.
+
+      *TERMINO fecha os arquivos e exibe os totais de controle da
+      *rodada no console, para a operacao conferir sem abrir CADERR.
        TERMINO.
-           CLOSE CADCLI1
-                 CADCLI2.
+           PERFORM GRAVA-CHECKPOINT.
+           CLOSE CLI-ORD
+                 END-ORD
+                 CLI2-TMP
+                 CADERR.
+           IF CSV-FLAG EQUAL "SIM"
+               CLOSE CADCSV.
+           SORT SORTWK3 ON ASCENDING KEY SRT-NOME-SAI
+               USING CLI2-TMP
+               GIVING CADCLI2.
+           DISPLAY "EX01 - REGISTROS LIDOS.....: " CONT-LIDOS.
+           DISPLAY "EX01 - REGISTROS VALIDOS...: " CONT-SAI.
+           DISPLAY "EX01 - REGISTROS REJEITADOS: " CONT-ERR.
