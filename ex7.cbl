@@ -5,6 +5,37 @@
        DATE-WRITTEN. 17/10/2023.
        DATE-COMPILED.
        SECURITY. NAO TEM
+      *MODIFICACAO 08/08/2026 - inclusao de FALTAS-ENT e do mesmo
+      *corte de frequencia usado em EX05, com gravacao do status
+      *APROVADO/REPROVADO em vez de simplesmente omitir o aluno.
+      *MODIFICACAO 08/08/2026 - suporte a reinicio: aceita na linha
+      *de comando a quantidade de registros a pular e grava um
+      *checkpoint periodico em EX07.CKP.
+      *MODIFICACAO 08/08/2026 - segundo parametro de linha de
+      *comando "CSV" liga a gravacao de CADATU2.CSV, copia de
+      *CADATU separada por virgula.
+      *MODIFICACAO 08/08/2026 - media simples das quatro notas
+      *trocada por media ponderada (pesos 1,1,1,2 - a quarta prova,
+      *exame final, vale 40% e as tres primeiras 20% cada).
+      *MODIFICACAO 08/08/2026 - totais de controle (aprovadas,
+      *reprovadas e registros masculinos fora do escopo do programa)
+      *exibidos no console ao final da rodada.
+      *MODIFICACAO 08/08/2026 - terceiro parametro de linha de
+      *comando "BR" mantem a media do CSV em virgula; sem o
+      *parametro, o CSV continua saindo em ponto como ja era.
+      *MODIFICACAO 08/08/2026 - num reinicio (WS-PULA > 0) os arquivos
+      *de saida passam a abrir em EXTEND em vez de OUTPUT, para nao
+      *truncar o que uma rodada anterior ja gravou. O checkpoint
+      *tambem passa a ser gravado depois da gravacao do registro (nao
+      *mais so depois da leitura), para nao marcar como concluido um
+      *registro que ainda nao foi escrito.
+      *MODIFICACAO 08/08/2026 - saida renomeada para CADATU2.DAT; tinha
+      *o mesmo nome "CADATU.DAT" do EX02, e a rodada noturna do EXCTL
+      *chama os dois no mesmo diretorio, o EX07 por ultimo - o OPEN
+      *OUTPUT do EX07 truncava o CADATU.DAT que o EX02 tinha acabado
+      *de gravar.
+      *MODIFICACAO 08/08/2026 - TERMINO passa a exibir tambem o total
+      *de registros lidos, como ja faz o EX01/EX02.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -18,13 +49,17 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADATU ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCKP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCSV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD CADALU
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADALU.DAT".
-       
+
        01 REG-ENT.
            02 COD-ENT PIC 9(05).
            02 NOME-ENT PIC X(20).
@@ -33,54 +68,172 @@
            02 NOTA3-ENT PIC 9(2)V99.
            02 NOTA4-ENT PIC 9(2)V99.
            02 SEXO-ENT PIC X(1).
+           02 FALTAS-ENT PIC 9(2).
        FD CADATU
            LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADATU.DAT".
+           VALUE OF FILE-ID IS "CADATU2.DAT".
 
        01 REG-SAI.
            02 COD-SAI PIC 9(05).
            02 NOME-SAI PIC X(20).
            02 MEDIA-SAI PIC 9(02)V99.
            02 SEXO-SAI PIC X(01).
+           02 STATUS-SAI PIC X(10).
+
+       FD CADCKP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "EX07.CKP".
+
+       01 REG-CKP.
+           02 CKP-CONT PIC 9(07).
+
+      *CADATU2.CSV = copia de CADATU separada por virgula.
+       FD CADCSV
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU2.CSV".
+
+       01 REG-CSV PIC X(50).
 
        WORKING-STORAGE SECTION.
            77 FIM-ARQ PIC X(03) VALUE "NAO".
            77 MEDIA PIC 9(02)V99 VALUE 0.
+           77 LIMITE-FALTAS PIC 9(2) VALUE 18.
+           77 PESO1-NOTA PIC 9(1) VALUE 1.
+           77 PESO2-NOTA PIC 9(1) VALUE 1.
+           77 PESO3-NOTA PIC 9(1) VALUE 1.
+           77 PESO4-NOTA PIC 9(1) VALUE 2.
+           77 SOMA-PESOS PIC 9(1) VALUE 5.
+           77 WS-PARM-LINHA PIC X(20) VALUE SPACE.
+           77 WS-PARM PIC X(07) VALUE SPACE.
+           77 WS-PARM2 PIC X(03) VALUE SPACE.
+           77 WS-PARM3 PIC X(02) VALUE SPACE.
+           77 CSV-FLAG PIC X(03) VALUE "NAO".
+           77 LOCALE-SAI PIC X(02) VALUE "US".
+           77 CSV-MEDIA PIC ZZ,99.
+           77 WS-PULA PIC 9(07) VALUE 0.
+           77 CONT-PULAR PIC 9(07) VALUE 0.
+           77 CONT-LIDOS PIC 9(07) VALUE 0.
+           77 CONT-CKP PIC 9(02) VALUE 0.
+           77 CONT-APR PIC 9(07) VALUE 0.
+           77 CONT-REP PIC 9(07) VALUE 0.
+           77 CONT-FORA PIC 9(07) VALUE 0.
 
 
        PROCEDURE DIVISION.
 
        PGM-EX07.
            PERFORM INICIO.
-           PERFORM PRINCIPAL 
+           PERFORM PRINCIPAL
                UNTIL FIM-ARQ EQUAL "SIM".
            PERFORM TERMINO.
            STOP RUN.
 
        INICIO.
-           OPEN INPUT CADALU
-           OUTPUT CADATU.
+           ACCEPT WS-PARM-LINHA FROM COMMAND-LINE.
+           UNSTRING WS-PARM-LINHA DELIMITED BY SPACE
+               INTO WS-PARM WS-PARM2 WS-PARM3.
+           IF WS-PARM IS NUMERIC
+               MOVE WS-PARM TO WS-PULA.
+           IF WS-PARM2 EQUAL "CSV"
+               MOVE "SIM" TO CSV-FLAG.
+           IF WS-PARM3 EQUAL "BR"
+               MOVE "BR" TO LOCALE-SAI.
+           OPEN INPUT CADALU.
+           IF WS-PULA > 0
+               OPEN EXTEND CADATU
+           ELSE
+               OPEN OUTPUT CADATU
+           END-IF.
+           IF CSV-FLAG EQUAL "SIM"
+               IF WS-PULA > 0
+                   OPEN EXTEND CADCSV
+               ELSE
+                   OPEN OUTPUT CADCSV
+               END-IF
+           END-IF.
+           PERFORM LEITURA.
+           PERFORM PULA-REGISTROS
+               UNTIL CONT-PULAR NOT< WS-PULA
+                  OR FIM-ARQ EQUAL "SIM".
+
+       PULA-REGISTROS.
+           ADD 1 TO CONT-PULAR.
            PERFORM LEITURA.
-       
+
        LEITURA.
            READ CADALU
-               AT END 
+               AT END
                MOVE "SIM" TO FIM-ARQ.
-               
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO CONT-LIDOS
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CADCKP.
+           MOVE CONT-LIDOS TO CKP-CONT.
+           WRITE REG-CKP.
+           CLOSE CADCKP.
+
        PRINCIPAL.
            PERFORM GRAVACAO.
+           ADD 1 TO CONT-CKP.
+           IF CONT-CKP EQUAL 50
+               PERFORM GRAVA-CHECKPOINT
+               MOVE 0 TO CONT-CKP
+           END-IF.
            PERFORM LEITURA.
 
        GRAVACAO.
            IF SEXO-ENT = "F" OR "f"
-               ADD NOTA1-ENT, NOTA2-ENT, NOTA3-ENT, NOTA4-ENT TO MEDIA
-               DIVIDE 4 INTO MEDIA
+               COMPUTE MEDIA = (NOTA1-ENT * PESO1-NOTA
+                              + NOTA2-ENT * PESO2-NOTA
+                              + NOTA3-ENT * PESO3-NOTA
+                              + NOTA4-ENT * PESO4-NOTA) / SOMA-PESOS
                MOVE COD-ENT TO COD-SAI
                MOVE NOME-ENT TO NOME-SAI
                MOVE MEDIA TO MEDIA-SAI
                MOVE SEXO-ENT TO SEXO-SAI
-               WRITE REG-SAI.
-           
+               IF MEDIA NOT< 7 AND FALTAS-ENT NOT> LIMITE-FALTAS
+                   MOVE "APROVADO" TO STATUS-SAI
+                   ADD 1 TO CONT-APR
+               ELSE
+                   MOVE "REPROVADO" TO STATUS-SAI
+                   ADD 1 TO CONT-REP
+               END-IF
+               WRITE REG-SAI
+               IF CSV-FLAG EQUAL "SIM"
+                   PERFORM GRAVA-CSV
+               END-IF
+           ELSE
+               ADD 1 TO CONT-FORA
+           END-IF.
+
+      *GRAVA-CSV escreve a mesma linha de CADATU em formato CSV, com
+      *a media convertida de virgula para ponto decimal.
+       GRAVA-CSV.
+           MOVE MEDIA-SAI TO CSV-MEDIA.
+           IF LOCALE-SAI EQUAL "US"
+               INSPECT CSV-MEDIA REPLACING ALL "," BY ".".
+           STRING '"' DELIMITED BY SIZE
+                  NOME-SAI DELIMITED BY SIZE
+                  '",' DELIMITED BY SIZE
+                  COD-SAI DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CSV-MEDIA DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  SEXO-SAI DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  STATUS-SAI DELIMITED BY SIZE
+               INTO REG-CSV.
+           WRITE REG-CSV.
+
        TERMINO.
+           PERFORM GRAVA-CHECKPOINT.
            CLOSE CADALU
                  CADATU.
+           IF CSV-FLAG EQUAL "SIM"
+               CLOSE CADCSV.
+           DISPLAY "EX07 - REGISTROS LIDOS.....: " CONT-LIDOS.
+           DISPLAY "EX07 - APROVADAS..........: " CONT-APR.
+           DISPLAY "EX07 - REPROVADAS.........: " CONT-REP.
+           DISPLAY "EX07 - FORA DO ESCOPO (SEXO): " CONT-FORA.
