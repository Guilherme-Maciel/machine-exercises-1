@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX03.
+       AUTHOR. Guilherme, Nirley, Renato.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+       SECURITY. NAO TEM
+      *EX03 separa CADCLI1.DAT em clientes masculinos e femininos
+      *numa unica passada, no lugar de rodar o filtro de sexo de
+      *EX04 duas vezes (uma para "M" e outra para "F") sobre o
+      *mesmo arquivo de entrada.
+      *MODIFICACAO 08/08/2026 - CADCLI1 passa a trazer CPF-ENT e
+      *STATUS-ENT; cliente inativo (STATUS-ENT diferente de "A") vai
+      *para CADREJ.DAT antes mesmo do filtro de sexo.
+      *MODIFICACAO 08/08/2026 - totais de controle (masculinos,
+      *femininos e rejeitados) exibidos no console ao final da
+      *rodada.
+      *MODIFICACAO 08/08/2026 - suporte a reinicio de fato: INICIO
+      *abria CADCLIM/CADCLIF/CADREJ sempre em OUTPUT, truncando o que
+      *uma rodada anterior ja tinha gravado, mesmo o programa ja
+      *aceitando WS-PULA. Passam a abrir em EXTEND quando WS-PULA > 0,
+      *como nos demais programas da rodada noturna; o checkpoint
+      *tambem passa a ser gravado em PRINCIPAL, depois da GRAVACAO,
+      *em vez de em LEITURA logo depois do READ - senao, com EXTEND,
+      *um checkpoint gravado antes da GRAVACAO poderia marcar como
+      *concluido um registro que um crash impediu de sair no arquivo.
+      *MODIFICACAO 08/08/2026 - CADREJ.DAT colidia com o CADREJ.DAT
+      *do EX04 (mesmo nome literal); renomeado para CADREJ3.DAT para
+      *as duas trilhas de auditoria nao se sobrescreverem quando EX03
+      *e EX04 rodam no mesmo diretorio.
+      *MODIFICACAO 08/08/2026 - TERMINO passa a exibir tambem o total
+      *de registros lidos, como ja faz o EX01/EX02.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DELL.
+       OBJECT-COMPUTER. DELL.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI1 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCLIM ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCLIF ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADREJ ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCKP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI1
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI1.DAT".
+
+       01 REG-ENT.
+           02 COD-ENT PIC 9(05).
+           02 NOME-ENT PIC X(20).
+           02 SEXO-ENT PIC X(01).
+           02 CPF-ENT PIC 9(11).
+           02 STATUS-ENT PIC X(01).
+
+      *CADCLIM.DAT = clientes masculinos.
+       FD CADCLIM
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLIM.DAT".
+
+       01 REG-MAS.
+           02 COD-MAS PIC 9(05).
+           02 NOME-MAS PIC X(20).
+
+      *CADCLIF.DAT = clientes femininos.
+       FD CADCLIF
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLIF.DAT".
+
+       01 REG-FEM.
+           02 COD-FEM PIC 9(05).
+           02 NOME-FEM PIC X(20).
+
+      *CADREJ3.DAT = trilha de auditoria dos registros sem "M"/"F"
+      *em SEXO-ENT, que nao entram em nenhum dos dois arquivos. Nome
+      *proprio para nao colidir com o CADREJ.DAT do EX04.
+       FD CADREJ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADREJ3.DAT".
+
+       01 REG-REJ.
+           02 COD-REJ PIC 9(05).
+           02 NOME-REJ PIC X(20).
+           02 SEXO-REJ PIC X(01).
+
+       FD CADCKP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "EX03.CKP".
+
+       01 REG-CKP.
+           02 CKP-CONT PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+           77 FIM-ARQ PIC X(03) VALUE "NAO".
+           77 WS-PARM PIC X(07) VALUE SPACE.
+           77 WS-PULA PIC 9(07) VALUE 0.
+           77 CONT-PULAR PIC 9(07) VALUE 0.
+           77 CONT-LIDOS PIC 9(07) VALUE 0.
+           77 CONT-CKP PIC 9(02) VALUE 0.
+           77 CONT-MAS PIC 9(07) VALUE 0.
+           77 CONT-FEM PIC 9(07) VALUE 0.
+           77 CONT-REJ PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       PGM-EX03.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+               UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           IF WS-PARM IS NUMERIC
+               MOVE WS-PARM TO WS-PULA.
+           OPEN INPUT CADCLI1.
+           IF WS-PULA > 0
+               OPEN EXTEND CADCLIM
+               EXTEND CADCLIF
+               EXTEND CADREJ
+           ELSE
+               OPEN OUTPUT CADCLIM
+               OUTPUT CADCLIF
+               OUTPUT CADREJ
+           END-IF.
+           PERFORM LEITURA.
+           PERFORM PULA-REGISTROS
+               UNTIL CONT-PULAR NOT< WS-PULA
+                  OR FIM-ARQ EQUAL "SIM".
+
+       PULA-REGISTROS.
+           ADD 1 TO CONT-PULAR.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ CADCLI1
+               AT END
+               MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO CONT-LIDOS
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CADCKP.
+           MOVE CONT-LIDOS TO CKP-CONT.
+           WRITE REG-CKP.
+           CLOSE CADCKP.
+
+       PRINCIPAL.
+           PERFORM GRAVACAO.
+           ADD 1 TO CONT-CKP.
+           IF CONT-CKP EQUAL 50
+               PERFORM GRAVA-CHECKPOINT
+               MOVE 0 TO CONT-CKP
+           END-IF.
+           PERFORM LEITURA.
+
+       GRAVACAO.
+           IF STATUS-ENT NOT EQUAL "A"
+               MOVE COD-ENT TO COD-REJ
+               MOVE NOME-ENT TO NOME-REJ
+               MOVE SEXO-ENT TO SEXO-REJ
+               WRITE REG-REJ
+               ADD 1 TO CONT-REJ
+           ELSE IF SEXO-ENT = "M" OR "m"
+               MOVE COD-ENT TO COD-MAS
+               MOVE NOME-ENT TO NOME-MAS
+               WRITE REG-MAS
+               ADD 1 TO CONT-MAS
+           ELSE IF SEXO-ENT = "F" OR "f"
+               MOVE COD-ENT TO COD-FEM
+               MOVE NOME-ENT TO NOME-FEM
+               WRITE REG-FEM
+               ADD 1 TO CONT-FEM
+           ELSE
+               MOVE COD-ENT TO COD-REJ
+               MOVE NOME-ENT TO NOME-REJ
+               MOVE SEXO-ENT TO SEXO-REJ
+               WRITE REG-REJ
+               ADD 1 TO CONT-REJ
+           END-IF.
+
+       TERMINO.
+           PERFORM GRAVA-CHECKPOINT.
+           CLOSE CADCLI1
+                 CADCLIM
+                 CADCLIF
+                 CADREJ.
+           DISPLAY "EX03 - REGISTROS LIDOS.....: " CONT-LIDOS.
+           DISPLAY "EX03 - CLIENTES MASCULINOS: " CONT-MAS.
+           DISPLAY "EX03 - CLIENTES FEMININOS.: " CONT-FEM.
+           DISPLAY "EX03 - REGISTROS REJEITADOS: " CONT-REJ.
