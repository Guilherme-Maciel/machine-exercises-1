@@ -5,6 +5,56 @@
        DATE-WRITTEN. 15/08/2023.
        DATE-COMPILED.
        SECURITY. NAO TEM
+      *MODIFICACAO 08/08/2026 - suporte a reinicio: aceita na linha
+      *de comando a quantidade de registros a pular e grava um
+      *checkpoint periodico em EX05.CKP.
+      *MODIFICACAO 08/08/2026 - segundo parametro de linha de
+      *comando "CSV" liga a gravacao de CADAPR.CSV, copia de
+      *CADAPR separada por virgula.
+      *MODIFICACAO 08/08/2026 - resultado passa a ter tres saidas:
+      *aprovado (CADAPR.DAT), recuperacao (CADREC.DAT, media entre 5
+      *e 7) e reprovado (CADREP.DAT, media abaixo de 5 ou falta
+      *acima do limite).
+      *MODIFICACAO 08/08/2026 - nota fora da faixa 0-10 (erro de
+      *digitacao na secretaria) deixa de entrar no calculo da media,
+      *indo para CADEXC.DAT para correcao na fonte.
+      *MODIFICACAO 08/08/2026 - boletim impresso (CADBOL.DAT) com uma
+      *linha legivel por aluno aprovado, para afixar no mural; o
+      *CADAPR.DAT cru continua sendo gravado do mesmo jeito porque o
+      *EX06 depende do seu layout no match-merge por COD-SAI.
+      *MODIFICACAO 08/08/2026 - totais de controle (aprovados,
+      *recuperacao, reprovados e exceptions) exibidos no console ao
+      *final da rodada.
+      *MODIFICACAO 08/08/2026 - terceiro parametro de linha de
+      *comando "BR" mantem a media do CSV em virgula (ja que o
+      *programa todo roda com DECIMAL-POINT IS COMMA); sem o
+      *parametro, o CSV continua saindo em ponto como ja era.
+      *MODIFICACAO 08/08/2026 - CADBOL.DAT passa a sair com um
+      *cabecalho de pagina (titulo e linha de colunas) antes da
+      *primeira linha de aluno.
+      *MODIFICACAO 08/08/2026 - num reinicio (WS-PULA > 0) os arquivos
+      *de saida passam a abrir em EXTEND em vez de OUTPUT, para nao
+      *truncar o que uma rodada anterior ja gravou (o cabecalho do
+      *boletim so e regravado numa rodada nova). O checkpoint tambem
+      *passa a ser gravado depois da gravacao do registro (nao mais
+      *so depois da leitura), para nao marcar como concluido um
+      *registro que ainda nao foi escrito.
+      *MODIFICACAO 08/08/2026 - a faixa de faltas pedida era a soma de
+      *FALTAS-ENT ao longo de varios registros por periodo do mesmo
+      *COD-ENT, e nao um segundo campo de faltas dentro do mesmo
+      *registro; FALTAS2-ENT sai do layout e CADALU.DAT volta a ter
+      *um FALTAS-ENT so, com COD-ENT se repetindo num registro por
+      *periodo cursado. MONTA-FALTAS agora faz uma pre-passada
+      *completa por CADALU.DAT somando FALTAS-ENT por COD-ENT numa
+      *tabela em memoria (mesmo formato de TAB-ANOS no EX02) antes do
+      *processamento normal; GRAVACAO usa o total ja somado e so gera
+      *saida na primeira vez que um COD-ENT aparece, ja que NOTA1-ENT
+      *e NOTA2-ENT se repetem em todos os registros de periodo do
+      *mesmo aluno. PULA-REGISTROS marca PROC-FALT do registro pulado
+      *como ja processado, senao um periodo posterior do mesmo aluno
+      *gravaria saida duplicada depois de um reinicio.
+      *MODIFICACAO 08/08/2026 - TERMINO passa a exibir tambem o total
+      *de registros lidos, como ja faz o EX01/EX02.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -18,13 +68,25 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADAPR ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCKP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCSV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADREC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADREP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADEXC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADBOL ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD CADALU
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADALU.DAT".
-       
+
        01 REG-ENT.
            02 COD-ENT PIC 9(05).
            02 NOME-ENT PIC X(20).
@@ -40,43 +102,341 @@
            02 NOME-SAI PIC X(20).
            02 MEDIA-SAI PIC 9(02)V99.
 
+       FD CADCKP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "EX05.CKP".
+
+       01 REG-CKP.
+           02 CKP-CONT PIC 9(07).
+
+      *CADAPR.CSV = copia de CADAPR separada por virgula.
+       FD CADCSV
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADAPR.CSV".
+
+       01 REG-CSV PIC X(40).
+
+      *CADREC.DAT = alunos em recuperacao (media entre 5 e 7, dentro
+      *do limite de faltas).
+       FD CADREC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADREC.DAT".
+
+       01 REG-REC.
+           02 COD-REC PIC 9(05).
+           02 NOME-REC PIC X(20).
+           02 MEDIA-REC PIC 9(02)V99.
+
+      *CADREP.DAT = alunos reprovados, por media abaixo de 5 ou por
+      *excesso de faltas (MOTIVO-REP indica qual dos dois).
+       FD CADREP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADREP.DAT".
+
+       01 REG-REP.
+           02 COD-REP PIC 9(05).
+           02 NOME-REP PIC X(20).
+           02 MEDIA-REP PIC 9(02)V99.
+           02 MOTIVO-REP PIC X(05).
+
+      *CADEXC.DAT = registros com nota fora da faixa permitida
+      *(0 a 10), para a secretaria corrigir a fonte dos dados.
+       FD CADEXC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADEXC.DAT".
+
+       01 REG-EXC.
+           02 COD-EXC PIC 9(05).
+           02 NOME-EXC PIC X(20).
+           02 NOTA1-EXC PIC 9(2)V99.
+           02 NOTA2-EXC PIC 9(2)V99.
+
+      *CADBOL.DAT = boletim impresso, uma linha legivel por aluno
+      *aprovado, para afixar no mural em vez do CADAPR.DAT cru.
+       FD CADBOL
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADBOL.DAT".
+
+       01 REG-BOL PIC X(62).
 
        WORKING-STORAGE SECTION.
            77 FIM-ARQ PIC X(03) VALUE "NAO".
            77 MEDIA PIC 9(02)V99 VALUE 0.
+           77 WS-PARM-LINHA PIC X(20) VALUE SPACE.
+           77 WS-PARM PIC X(07) VALUE SPACE.
+           77 WS-PARM2 PIC X(03) VALUE SPACE.
+           77 WS-PARM3 PIC X(02) VALUE SPACE.
+           77 CSV-FLAG PIC X(03) VALUE "NAO".
+           77 LOCALE-SAI PIC X(02) VALUE "US".
+           77 CSV-MEDIA PIC ZZ,99.
+           77 WS-PULA PIC 9(07) VALUE 0.
+           77 CONT-PULAR PIC 9(07) VALUE 0.
+           77 CONT-LIDOS PIC 9(07) VALUE 0.
+           77 CONT-CKP PIC 9(02) VALUE 0.
+           77 CONT-APR PIC 9(07) VALUE 0.
+           77 CONT-REC PIC 9(07) VALUE 0.
+           77 CONT-REP PIC 9(07) VALUE 0.
+           77 CONT-EXC PIC 9(07) VALUE 0.
+           77 LIMITE-FALTAS PIC 9(2) VALUE 18.
+           77 TOTAL-FALTAS PIC 9(03) VALUE 0.
+           77 FIM-PASS1 PIC X(03) VALUE "NAO".
+
+      *TAB-FALTAS acumula o total de FALTAS-ENT por COD-ENT, somando
+      *todos os registros de periodo do mesmo aluno antes do corte
+      *por excesso de falta; PROC-FALT marca quando a entrada do
+      *aluno ja gerou saida, ja que NOTA1-ENT/NOTA2-ENT se repetem em
+      *cada registro de periodo do mesmo aluno.
+           01 TAB-FALTAS.
+               02 QTD-FALTAS PIC 9(05) VALUE 0.
+               02 FALTAS-LINHA OCCURS 2000 TIMES INDEXED BY IX-FALT.
+                   03 COD-FALT PIC 9(05).
+                   03 TOTAL-FALT PIC 9(03) VALUE 0.
+                   03 PROC-FALT PIC X(03) VALUE "NAO".
+
+           01 LINHA-BOL.
+               02 LB-COD PIC 9(05).
+               02 FILLER PIC X(03) VALUE " - ".
+               02 LB-NOME PIC X(20).
+               02 FILLER PIC X(09) VALUE "  MEDIA: ".
+               02 LB-MEDIA PIC ZZ,99.
+               02 FILLER PIC X(20) VALUE "  SITUACAO: APROVADO".
+
+           01 LINHA-CAB1 PIC X(62)
+              VALUE "BOLETIM DE APROVADOS - EX05".
 
+           01 LINHA-CAB2 PIC X(62)
+              VALUE "MATRICULA - NOME              MEDIA  SITUACAO".
 
        PROCEDURE DIVISION.
 
        PGM-EX01.
            PERFORM INICIO.
-           PERFORM PRINCIPAL 
+           PERFORM PRINCIPAL
                UNTIL FIM-ARQ EQUAL "SIM".
            PERFORM TERMINO.
            STOP RUN.
 
        INICIO.
-           OPEN INPUT CADALU
-           OUTPUT CADAPR.
+           ACCEPT WS-PARM-LINHA FROM COMMAND-LINE.
+           UNSTRING WS-PARM-LINHA DELIMITED BY SPACE
+               INTO WS-PARM WS-PARM2 WS-PARM3.
+           IF WS-PARM IS NUMERIC
+               MOVE WS-PARM TO WS-PULA.
+           IF WS-PARM2 EQUAL "CSV"
+               MOVE "SIM" TO CSV-FLAG.
+           IF WS-PARM3 EQUAL "BR"
+               MOVE "BR" TO LOCALE-SAI.
+           OPEN INPUT CADALU.
+           PERFORM MONTA-FALTAS.
+           CLOSE CADALU.
+           OPEN INPUT CADALU.
+           IF WS-PULA > 0
+               OPEN EXTEND CADAPR
+               EXTEND CADREC
+               EXTEND CADREP
+               EXTEND CADEXC
+               EXTEND CADBOL
+           ELSE
+               OPEN OUTPUT CADAPR
+               OUTPUT CADREC
+               OUTPUT CADREP
+               OUTPUT CADEXC
+               OUTPUT CADBOL
+           END-IF.
+           IF CSV-FLAG EQUAL "SIM"
+               IF WS-PULA > 0
+                   OPEN EXTEND CADCSV
+               ELSE
+                   OPEN OUTPUT CADCSV
+               END-IF
+           END-IF.
+           IF WS-PULA EQUAL 0
+               PERFORM GRAVA-CABECALHO
+           END-IF.
            PERFORM LEITURA.
-       
+           PERFORM PULA-REGISTROS
+               UNTIL CONT-PULAR NOT< WS-PULA
+                  OR FIM-ARQ EQUAL "SIM".
+
+      *GRAVA-CABECALHO escreve o titulo e a linha de colunas do
+      *boletim impresso uma unica vez, antes da primeira linha de
+      *aluno aprovado.
+       GRAVA-CABECALHO.
+           MOVE LINHA-CAB1 TO REG-BOL.
+           WRITE REG-BOL.
+           MOVE LINHA-CAB2 TO REG-BOL.
+           WRITE REG-BOL.
+
+      *MONTA-FALTAS varre CADALU.DAT inteiro uma vez, antes do
+      *processamento normal, somando FALTAS-ENT por COD-ENT em
+      *TAB-FALTAS; o arquivo e fechado e reaberto em INICIO depois
+      *desta passada para o processamento normal comecar do inicio.
+       MONTA-FALTAS.
+           PERFORM LEITURA-FALTAS.
+           PERFORM ACUMULA-FALTA
+               UNTIL FIM-PASS1 EQUAL "SIM".
+
+       LEITURA-FALTAS.
+           READ CADALU
+               AT END
+               MOVE "SIM" TO FIM-PASS1.
+
+      *BUSCA-FALTA varre a tabela de COD-ENT ja vistos na pre-passada,
+      *ate achar o codigo do registro atual ou chegar ao fim da
+      *tabela.
+       BUSCA-FALTA.
+           SET IX-FALT UP BY 1.
+
+      *ACUMULA-FALTA soma FALTAS-ENT do registro atual na entrada de
+      *COD-ENT correspondente, criando uma entrada nova na tabela
+      *quando o codigo ainda nao apareceu, e le o proximo registro.
+       ACUMULA-FALTA.
+           SET IX-FALT TO 1.
+           PERFORM BUSCA-FALTA
+               UNTIL IX-FALT > QTD-FALTAS
+                  OR COD-ENT EQUAL COD-FALT (IX-FALT).
+           IF IX-FALT > QTD-FALTAS
+               ADD 1 TO QTD-FALTAS
+               MOVE COD-ENT TO COD-FALT (QTD-FALTAS)
+               MOVE 0 TO TOTAL-FALT (QTD-FALTAS)
+               SET IX-FALT TO QTD-FALTAS.
+           ADD FALTAS-ENT TO TOTAL-FALT (IX-FALT).
+           PERFORM LEITURA-FALTAS.
+
+      *PULA-REGISTROS marca em TAB-FALTAS o COD-ENT do registro pulado
+      *como ja processado (sem gravar nada, ja gravado numa rodada
+      *anterior), senao um registro de periodo posterior do mesmo
+      *aluno que so aparece depois do ponto de reinicio encontraria
+      *PROC-FALT ainda "NAO" e geraria saida duplicada.
+       PULA-REGISTROS.
+           PERFORM MARCA-PROCESSADO.
+           ADD 1 TO CONT-PULAR.
+           PERFORM LEITURA.
+
+       MARCA-PROCESSADO.
+           SET IX-FALT TO 1.
+           PERFORM BUSCA-FALTA
+               UNTIL IX-FALT > QTD-FALTAS
+                  OR COD-ENT EQUAL COD-FALT (IX-FALT).
+           IF IX-FALT NOT> QTD-FALTAS
+               MOVE "SIM" TO PROC-FALT (IX-FALT).
+
        LEITURA.
            READ CADALU
-               AT END 
+               AT END
                MOVE "SIM" TO FIM-ARQ.
-               
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO CONT-LIDOS
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CADCKP.
+           MOVE CONT-LIDOS TO CKP-CONT.
+           WRITE REG-CKP.
+           CLOSE CADCKP.
+
        PRINCIPAL.
            PERFORM GRAVACAO.
+           ADD 1 TO CONT-CKP.
+           IF CONT-CKP EQUAL 50
+               PERFORM GRAVA-CHECKPOINT
+               MOVE 0 TO CONT-CKP
+           END-IF.
            PERFORM LEITURA.
 
+      *GRAVACAO primeiro valida se as notas estao na faixa 0-10; se
+      *nao estiverem, o registro vai para CADEXC.DAT sem entrar no
+      *calculo da media. Senao, separa o aluno em tres situacoes:
+      *aprovado direto (media >= 7 e faltas dentro do limite),
+      *recuperacao (media entre 5 e 7, faltas dentro do limite) ou
+      *reprovado (faltas acima do limite ou media abaixo de 5).
        GRAVACAO.
-           COMPUTE MEDIA = (NOTA1-ENT + NOTA2-ENT) / 2.
-           IF MEDIA NOT< 7 AND FALTAS-ENT NOT> 18
-               MOVE COD-ENT TO COD-SAI
-               MOVE NOME-ENT TO NOME-SAI
-               MOVE MEDIA TO MEDIA-SAI
-               WRITE REG-SAI.
-           
+           SET IX-FALT TO 1.
+           PERFORM BUSCA-FALTA
+               UNTIL IX-FALT > QTD-FALTAS
+                  OR COD-ENT EQUAL COD-FALT (IX-FALT).
+           IF PROC-FALT (IX-FALT) EQUAL "NAO"
+               MOVE "SIM" TO PROC-FALT (IX-FALT)
+               MOVE TOTAL-FALT (IX-FALT) TO TOTAL-FALTAS
+               IF NOTA1-ENT > 10 OR NOTA2-ENT > 10
+                   MOVE COD-ENT TO COD-EXC
+                   MOVE NOME-ENT TO NOME-EXC
+                   MOVE NOTA1-ENT TO NOTA1-EXC
+                   MOVE NOTA2-ENT TO NOTA2-EXC
+                   WRITE REG-EXC
+                   ADD 1 TO CONT-EXC
+               ELSE
+                   COMPUTE MEDIA = (NOTA1-ENT + NOTA2-ENT) / 2
+                   IF TOTAL-FALTAS > LIMITE-FALTAS
+                       MOVE COD-ENT TO COD-REP
+                       MOVE NOME-ENT TO NOME-REP
+                       MOVE MEDIA TO MEDIA-REP
+                       MOVE "FALTA" TO MOTIVO-REP
+                       WRITE REG-REP
+                       ADD 1 TO CONT-REP
+                   ELSE IF MEDIA NOT< 7
+                       MOVE COD-ENT TO COD-SAI
+                       MOVE NOME-ENT TO NOME-SAI
+                       MOVE MEDIA TO MEDIA-SAI
+                       WRITE REG-SAI
+                       ADD 1 TO CONT-APR
+                       PERFORM GRAVA-BOLETIM
+                       IF CSV-FLAG EQUAL "SIM"
+                           PERFORM GRAVA-CSV
+                       END-IF
+                   ELSE IF MEDIA NOT< 5
+                       MOVE COD-ENT TO COD-REC
+                       MOVE NOME-ENT TO NOME-REC
+                       MOVE MEDIA TO MEDIA-REC
+                       WRITE REG-REC
+                       ADD 1 TO CONT-REC
+                   ELSE
+                       MOVE COD-ENT TO COD-REP
+                       MOVE NOME-ENT TO NOME-REP
+                       MOVE MEDIA TO MEDIA-REP
+                       MOVE "MEDIA" TO MOTIVO-REP
+                       WRITE REG-REP
+                       ADD 1 TO CONT-REP
+                   END-IF
+               END-IF
+           END-IF.
+
+      *GRAVA-BOLETIM monta a linha legivel do boletim impresso, com
+      *o nome e a media do aluno aprovado.
+       GRAVA-BOLETIM.
+           MOVE COD-SAI TO LB-COD.
+           MOVE NOME-SAI TO LB-NOME.
+           MOVE MEDIA-SAI TO LB-MEDIA.
+           MOVE LINHA-BOL TO REG-BOL.
+           WRITE REG-BOL.
+
+      *GRAVA-CSV escreve a mesma linha de CADAPR em formato CSV, com
+      *a media convertida de virgula para ponto decimal.
+       GRAVA-CSV.
+           MOVE MEDIA-SAI TO CSV-MEDIA.
+           IF LOCALE-SAI EQUAL "US"
+               INSPECT CSV-MEDIA REPLACING ALL "," BY ".".
+           STRING '"' DELIMITED BY SIZE
+                  NOME-SAI DELIMITED BY SIZE
+                  '",' DELIMITED BY SIZE
+                  COD-SAI DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CSV-MEDIA DELIMITED BY SIZE
+               INTO REG-CSV.
+           WRITE REG-CSV.
+
        TERMINO.
+           PERFORM GRAVA-CHECKPOINT.
            CLOSE CADALU
-                 CADAPR.
+                 CADAPR
+                 CADREC
+                 CADREP
+                 CADEXC
+                 CADBOL.
+           DISPLAY "EX05 - REGISTROS LIDOS.....: " CONT-LIDOS.
+           DISPLAY "EX05 - APROVADOS..........: " CONT-APR.
+           DISPLAY "EX05 - RECUPERACAO........: " CONT-REC.
+           DISPLAY "EX05 - REPROVADOS.........: " CONT-REP.
+           DISPLAY "EX05 - NOTAS FORA DA FAIXA: " CONT-EXC.
+           IF CSV-FLAG EQUAL "SIM"
+               CLOSE CADCSV.
