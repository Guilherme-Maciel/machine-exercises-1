@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCTL.
+       AUTHOR. Guilherme, Nirley, Renato.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+       SECURITY. NAO TEM
+      *EXCTL encadeia numa chamada so a rodada noturna completa (EX01,
+      *EX02, EX04, EX05, EX07, EX08), na mesma ordem que a secretaria
+      *ja roda na mao hoje, parando a sequencia se algum passo
+      *devolver codigo de retorno diferente de zero. Cada passo e
+      *disparado via "SYSTEM", entao continua recebendo seus proprios
+      *parametros de reinicio/CSV pela linha de comando, do jeito que
+      *ja roda quando chamado isoladamente.
+      *MODIFICACAO 08/08/2026 - total de controle (passos executados)
+      *exibido no console ao final do lote.
+      *MODIFICACAO 08/08/2026 - antes de disparar cada passo, EXCTL
+      *confere se o arquivo de entrada esperado existe; se nao
+      *existir, o lote para na hora em vez de deixar o passo rodar e
+      *gerar uma saida vazia tres passos depois. CADLOTE.DAT passa a
+      *trazer tambem data e hora de inicio e fim do lote.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DELL.
+       OBJECT-COMPUTER. DELL.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADLOTE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *CADVERIF e aberto so para testar se o arquivo de entrada do
+      *proximo passo existe, antes de disparar o passo via SYSTEM.
+           SELECT CADVERIF ASSIGN TO WS-ARQ-VERIF
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-VERIF.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *CADLOTE.DAT = trilha de execucao do lote, um registro por
+      *programa chamado com o codigo de retorno devolvido, para a
+      *operacao conferir a rodada sem acompanhar o console; tambem
+      *recebe uma linha de inicio e uma de fim com data e hora do
+      *lote.
+       FD CADLOTE
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADLOTE.DAT".
+
+       01 REG-LOTE.
+           02 PGM-LOTE PIC X(08).
+           02 FILLER PIC X(05) VALUE " - RC".
+           02 RC-LOTE PIC ----9.
+           02 FILLER PIC X(04) VALUE "  - ".
+           02 DATA-LOTE PIC 9(08).
+           02 FILLER PIC X(01) VALUE SPACE.
+           02 HORA-LOTE PIC 9(08).
+
+       FD CADVERIF
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-VERIF PIC X(01).
+
+       WORKING-STORAGE SECTION.
+           77 WS-COMANDO PIC X(40) VALUE SPACE.
+           77 WS-RC PIC S9(04) VALUE 0.
+           77 PARA-LOTE PIC X(03) VALUE "NAO".
+           77 CONT-PASSOS PIC 9(02) VALUE 0.
+           77 WS-ARQ-VERIF PIC X(12) VALUE SPACE.
+           77 WS-FS-VERIF PIC X(02) VALUE SPACE.
+           77 WS-DATA-LOTE PIC 9(08) VALUE 0.
+           77 WS-HORA-LOTE PIC 9(08) VALUE 0.
+
+           01 TAB-PASSOS.
+               02 PASSO OCCURS 6 TIMES INDEXED BY IX-PASSO.
+                   03 PGM-PASSO PIC X(08).
+                   03 ARQ-PASSO PIC X(12).
+
+       PROCEDURE DIVISION.
+
+       PGM-EXCTL.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+               UNTIL IX-PASSO > 6
+                  OR PARA-LOTE EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+      *INICIO monta a sequencia fixa do lote noturno, com o arquivo
+      *de entrada esperado por passo, e grava a linha de inicio do
+      *lote em CADLOTE.DAT com data e hora.
+       INICIO.
+           MOVE "EX01" TO PGM-PASSO (1).
+           MOVE "CADCLI1.DAT" TO ARQ-PASSO (1).
+           MOVE "EX02" TO PGM-PASSO (2).
+           MOVE "CADALU.DAT" TO ARQ-PASSO (2).
+           MOVE "EX04" TO PGM-PASSO (3).
+           MOVE "CADCLI1.DAT" TO ARQ-PASSO (3).
+           MOVE "EX05" TO PGM-PASSO (4).
+           MOVE "CADALU.DAT" TO ARQ-PASSO (4).
+           MOVE "EX07" TO PGM-PASSO (5).
+           MOVE "CADALU.DAT" TO ARQ-PASSO (5).
+           MOVE "EX08" TO PGM-PASSO (6).
+           MOVE "CADFUN.DAT" TO ARQ-PASSO (6).
+           OPEN OUTPUT CADLOTE.
+           MOVE "INICIO" TO PGM-LOTE.
+           MOVE 0 TO RC-LOTE.
+           PERFORM GRAVA-HORA-LOTE.
+           WRITE REG-LOTE.
+           SET IX-PASSO TO 1.
+
+       PRINCIPAL.
+           PERFORM EXECUTA-PASSO.
+           SET IX-PASSO UP BY 1.
+
+      *VERIFICA-ARQUIVO confere se o arquivo de entrada do passo
+      *atual existe antes de disparar o programa via SYSTEM; sem o
+      *arquivo, o lote para na hora com uma mensagem clara em vez de
+      *deixar o passo gerar uma saida vazia.
+       VERIFICA-ARQUIVO.
+           MOVE ARQ-PASSO (IX-PASSO) TO WS-ARQ-VERIF.
+           OPEN INPUT CADVERIF.
+           IF WS-FS-VERIF NOT EQUAL "00"
+               DISPLAY "EXCTL - ARQUIVO DE ENTRADA NAO ENCONTRADO: "
+                   WS-ARQ-VERIF
+               MOVE "SIM" TO PARA-LOTE
+           ELSE
+               CLOSE CADVERIF
+           END-IF.
+
+      *EXECUTA-PASSO confere o arquivo de entrada do passo, dispara o
+      *proximo programa da sequencia via SYSTEM e registra o codigo
+      *de retorno em CADLOTE.DAT; um retorno diferente de zero, ou um
+      *arquivo de entrada ausente, interrompe o restante do lote.
+       EXECUTA-PASSO.
+           PERFORM VERIFICA-ARQUIVO.
+           IF PARA-LOTE NOT EQUAL "SIM"
+               STRING PGM-PASSO (IX-PASSO) DELIMITED BY SPACE
+                   INTO WS-COMANDO
+               CALL "SYSTEM" USING WS-COMANDO
+               MOVE RETURN-CODE TO WS-RC
+               MOVE PGM-PASSO (IX-PASSO) TO PGM-LOTE
+               MOVE WS-RC TO RC-LOTE
+               PERFORM GRAVA-HORA-LOTE
+               WRITE REG-LOTE
+               ADD 1 TO CONT-PASSOS
+               IF WS-RC NOT EQUAL 0
+                   MOVE "SIM" TO PARA-LOTE
+               END-IF
+           END-IF.
+
+      *GRAVA-HORA-LOTE marca a data e hora atuais nos campos de
+      *REG-LOTE, usado tanto nas linhas de inicio/fim do lote quanto
+      *em cada passo executado.
+       GRAVA-HORA-LOTE.
+           ACCEPT WS-DATA-LOTE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-LOTE FROM TIME.
+           MOVE WS-DATA-LOTE TO DATA-LOTE.
+           MOVE WS-HORA-LOTE TO HORA-LOTE.
+
+       TERMINO.
+           MOVE "FIM" TO PGM-LOTE.
+           MOVE 0 TO RC-LOTE.
+           PERFORM GRAVA-HORA-LOTE.
+           WRITE REG-LOTE.
+           CLOSE CADLOTE.
+           DISPLAY "EXCTL - PASSOS EXECUTADOS..: " CONT-PASSOS.
