@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX06.
+       AUTHOR. Guilherme, Nirley, Renato.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+       SECURITY. NAO TEM
+      *EX06 junta, por COD-SAI, o resultado de EX05 (CADAPR.DAT) com
+      *o resultado de EX07 (CADATU2.DAT) num boletim consolidado de
+      *aluno, cobrindo os dois criterios/periodos numa unica linha.
+      *MODIFICACAO 08/08/2026 - CADATU.DAT colidia com a saida do
+      *EX02 (mesmo nome literal); EX07 passou a gravar CADATU2.DAT,
+      *entao a leitura aqui acompanha a mudanca.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DELL.
+       OBJECT-COMPUTER. DELL.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADAPR ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADATU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT APR-ORD ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ATU-ORD ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCONS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTWK1 ASSIGN TO DISK.
+           SELECT SORTWK2 ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *CADAPR.DAT = saida de EX05 (media de 2 notas, com corte de
+      *frequencia ja aplicado).
+       FD CADAPR
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADAPR.DAT".
+
+       01 REG-APR.
+           02 COD-APR PIC 9(05).
+           02 NOME-APR PIC X(20).
+           02 MEDIA-APR PIC 9(02)V99.
+
+      *CADATU2.DAT = saida de EX07 (media de 4 notas, so alunas,
+      *com status APROVADO/REPROVADO).
+       FD CADATU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU2.DAT".
+
+       01 REG-ATU.
+           02 COD-ATU PIC 9(05).
+           02 NOME-ATU PIC X(20).
+           02 MEDIA-ATU PIC 9(02)V99.
+           02 SEXO-ATU PIC X(01).
+           02 STATUS-ATU PIC X(10).
+
+       FD APR-ORD
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "EX06APR.TMP".
+
+       01 REG-APR-ORD.
+           02 COD-APR-O PIC 9(05).
+           02 NOME-APR-O PIC X(20).
+           02 MEDIA-APR-O PIC 9(02)V99.
+
+       FD ATU-ORD
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "EX06ATU.TMP".
+
+       01 REG-ATU-ORD.
+           02 COD-ATU-O PIC 9(05).
+           02 NOME-ATU-O PIC X(20).
+           02 MEDIA-ATU-O PIC 9(02)V99.
+           02 SEXO-ATU-O PIC X(01).
+           02 STATUS-ATU-O PIC X(10).
+
+      *CADCONS.DAT = boletim consolidado do aluno, juntando os dois
+      *periodos/criterios numa unica linha (nome proprio para nao
+      *colidir com o CADBOL.DAT impresso pelo EX05).
+       FD CADCONS
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCONS.DAT".
+
+       01 REG-BOL.
+           02 COD-BOL PIC 9(05).
+           02 NOME-BOL PIC X(20).
+           02 MEDIA1-BOL PIC 9(02)V99.
+           02 MEDIA2-BOL PIC 9(02)V99.
+           02 STATUS-BOL PIC X(10).
+
+       SD SORTWK1.
+       01 REG-SORT-APR.
+           02 SRT-COD-APR PIC 9(05).
+           02 SRT-RESTO-APR PIC X(24).
+
+       SD SORTWK2.
+       01 REG-SORT-ATU.
+           02 SRT-COD-ATU PIC 9(05).
+           02 SRT-RESTO-ATU PIC X(35).
+
+       WORKING-STORAGE SECTION.
+           77 FIM-APR PIC X(03) VALUE "NAO".
+           77 FIM-ATU PIC X(03) VALUE "NAO".
+
+       PROCEDURE DIVISION.
+
+       PGM-EX06.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+               UNTIL FIM-APR EQUAL "SIM" AND FIM-ATU EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+      *INICIO ordena os dois arquivos de entrada por codigo do
+      *aluno, ja que cada um chega na ordem do proprio processo que
+      *o gerou, e depois abre os dois arquivos ja ordenados juntos
+      *com o boletim consolidado.
+       INICIO.
+           SORT SORTWK1 ON ASCENDING KEY SRT-COD-APR
+               USING CADAPR
+               GIVING APR-ORD.
+           SORT SORTWK2 ON ASCENDING KEY SRT-COD-ATU
+               USING CADATU
+               GIVING ATU-ORD.
+           OPEN INPUT APR-ORD
+                      ATU-ORD
+           OUTPUT CADCONS.
+           PERFORM LEITURA-APR.
+           PERFORM LEITURA-ATU.
+
+       LEITURA-APR.
+           READ APR-ORD
+               AT END
+               MOVE "SIM" TO FIM-APR.
+
+       LEITURA-ATU.
+           READ ATU-ORD
+               AT END
+               MOVE "SIM" TO FIM-ATU.
+
+      *PRINCIPAL faz o casamento classico por chave: quando os dois
+      *lados tem o mesmo codigo gera uma linha so, quando um lado
+      *esta sem par gera o que tiver disponivel.
+       PRINCIPAL.
+           IF FIM-APR EQUAL "SIM"
+               PERFORM GRAVA-SO-ATU
+               PERFORM LEITURA-ATU
+           ELSE IF FIM-ATU EQUAL "SIM"
+               PERFORM GRAVA-SO-APR
+               PERFORM LEITURA-APR
+           ELSE IF COD-APR-O EQUAL COD-ATU-O
+               PERFORM GRAVA-AMBOS
+               PERFORM LEITURA-APR
+               PERFORM LEITURA-ATU
+           ELSE IF COD-APR-O < COD-ATU-O
+               PERFORM GRAVA-SO-APR
+               PERFORM LEITURA-APR
+           ELSE
+               PERFORM GRAVA-SO-ATU
+               PERFORM LEITURA-ATU
+           END-IF.
+
+       GRAVA-AMBOS.
+           MOVE COD-APR-O TO COD-BOL.
+           MOVE NOME-APR-O TO NOME-BOL.
+           MOVE MEDIA-APR-O TO MEDIA1-BOL.
+           MOVE MEDIA-ATU-O TO MEDIA2-BOL.
+           MOVE STATUS-ATU-O TO STATUS-BOL.
+           WRITE REG-BOL.
+
+       GRAVA-SO-APR.
+           MOVE COD-APR-O TO COD-BOL.
+           MOVE NOME-APR-O TO NOME-BOL.
+           MOVE MEDIA-APR-O TO MEDIA1-BOL.
+           MOVE 0 TO MEDIA2-BOL.
+           MOVE SPACES TO STATUS-BOL.
+           WRITE REG-BOL.
+
+       GRAVA-SO-ATU.
+           MOVE COD-ATU-O TO COD-BOL.
+           MOVE NOME-ATU-O TO NOME-BOL.
+           MOVE 0 TO MEDIA1-BOL.
+           MOVE MEDIA-ATU-O TO MEDIA2-BOL.
+           MOVE STATUS-ATU-O TO STATUS-BOL.
+           WRITE REG-BOL.
+
+       TERMINO.
+           CLOSE APR-ORD
+                 ATU-ORD
+                 CADCONS.
